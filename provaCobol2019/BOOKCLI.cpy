@@ -0,0 +1,15 @@
+      ******************************************************************
+      * NOME BOOK : BOOKCLI                                            *
+      * DESCRICAO : LAYOUT DO REGISTRO DO ARQUIVO ARQ-CLIENTE          *
+      * DATA      : 03/2019                                            *
+      * AUTOR     : RODRIGO MICHEL                                     *
+      ******************************************************************
+       01 BOOKCLI.
+          05 BOOKCLI-COD-CLI          PIC 9(007).
+          05 BOOKCLI-CNPJ             PIC 9(014).
+          05 BOOKCLI-TIPO-DOC         PIC X(004).
+          05 BOOKCLI-CPF              PIC 9(011).
+          05 BOOKCLI-RZ-SOCIAL        PIC X(040).
+          05 BOOKCLI-LATITUDE-CLI     PIC S9(003)V9(008).
+          05 BOOKCLI-LONGITUDE-CLI    PIC S9(003)V9(008).
+          05 BOOKCLI-COD-VEND         PIC 9(003).
