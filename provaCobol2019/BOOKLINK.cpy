@@ -0,0 +1,11 @@
+      ******************************************************************
+      * NOME BOOK : BOOKLINK                                           *
+      * DESCRICAO : BOOK DE COMUNICACAO COM O PROGRAMA VALIDARCPF      *
+      * DATA      : 03/2019                                            *
+      * AUTOR     : RODRIGO MICHEL                                     *
+      ******************************************************************
+       05 BOOKLINK-ACAO               PIC X(001).
+       05 BOOKLINK-TIPO-CALCULO       PIC X(004).
+       05 BOOKLINK-NUMERO-I           PIC 9(014).
+       05 BOOKLINK-NUMERO-F           PIC 9(014).
+       05 BOOKLINK-RETORNO            PIC 9(001).
