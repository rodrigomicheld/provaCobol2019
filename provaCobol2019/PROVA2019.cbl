@@ -39,6 +39,9 @@
              ACCESS MODE               IS DYNAMIC
              RECORD KEY                IS BOOKCLI-COD-CLI
              ALTERNATE RECORD KEY      IS BOOKCLI-CNPJ
+                                       WITH DUPLICATES
+             ALTERNATE RECORD KEY      IS BOOKCLI-CPF
+                                       WITH DUPLICATES
              LOCK MODE                 IS MANUAL
              FILE STATUS               IS WS-FS-CLIENTE.
              
@@ -56,13 +59,48 @@
              LOCK MODE                 IS MANUAL,
              FILE STATUS               IS WS-FS-IMPORT.
              
-           SELECT  ARQ-IMPORT-VEND ASSIGN   
+           SELECT  ARQ-IMPORT-VEND ASSIGN
                                        TO WS-ARQ-IMPORT,
              ORGANIZATION              IS LINE SEQUENTIAL,
              ACCESS MODE               IS SEQUENTIAL,
              LOCK MODE                 IS MANUAL,
              FILE STATUS               IS WS-FS-IMPORT-VEND.
-                   
+
+           SELECT  ARQ-RELAT ASSIGN
+                                       TO WS-ARQ-RELAT,
+             ORGANIZATION              IS LINE SEQUENTIAL,
+             ACCESS MODE               IS SEQUENTIAL,
+             LOCK MODE                 IS MANUAL,
+             FILE STATUS               IS WS-FS-RELAT.
+
+           SELECT  ARQ-REJEITADOS ASSIGN
+                                       TO WS-ARQ-REJEITADOS,
+             ORGANIZATION              IS LINE SEQUENTIAL,
+             ACCESS MODE               IS SEQUENTIAL,
+             LOCK MODE                 IS MANUAL,
+             FILE STATUS               IS WS-FS-REJEITADOS.
+
+           SELECT  ARQ-AUDITORIA ASSIGN
+                                       TO WS-ARQ-AUDITORIA,
+             ORGANIZATION              IS LINE SEQUENTIAL,
+             ACCESS MODE               IS SEQUENTIAL,
+             LOCK MODE                 IS MANUAL,
+             FILE STATUS               IS WS-FS-AUDITORIA.
+
+           SELECT  ARQ-CHECKPOINT ASSIGN
+                                       TO WS-ARQ-CKP,
+             ORGANIZATION              IS LINE SEQUENTIAL,
+             ACCESS MODE               IS SEQUENTIAL,
+             LOCK MODE                 IS MANUAL,
+             FILE STATUS               IS WS-FS-CKP.
+
+           SELECT  ARQ-EXPORT ASSIGN
+                                       TO WS-ARQ-EXPORT,
+             ORGANIZATION              IS LINE SEQUENTIAL,
+             ACCESS MODE               IS SEQUENTIAL,
+             LOCK MODE                 IS MANUAL,
+             FILE STATUS               IS WS-FS-EXPORT.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -89,8 +127,53 @@
           RECORDING MODE               IS F
           LABEL RECORD                 IS STANDARD
           BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQ-IMPORT-VEND           PIC X(085). 
-             
+       01 FD-ARQ-IMPORT-VEND           PIC X(085).
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE RELATORIO IMPRESSO/ARQUIVAVEL            *
+      *             ORG. LINE SEQUENTIAL - LRECL = 132                  *
+      *----------------------------------------------------------------*
+       FD ARQ-RELAT
+          RECORDING MODE               IS F
+          LABEL RECORD                 IS STANDARD
+          BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQ-RELAT                 PIC X(132).
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE EXCECAO DE IMPORTACAO                    *
+      *             ORG. LINE SEQUENTIAL - LRECL = 130                  *
+      *----------------------------------------------------------------*
+       FD ARQ-REJEITADOS
+          RECORDING MODE               IS F
+          LABEL RECORD                 IS STANDARD
+          BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQ-REJEITADOS             PIC X(130).
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE AUDITORIA (FRWK1999)                     *
+      *             ORG. LINE SEQUENTIAL - LRECL = 280                  *
+      *----------------------------------------------------------------*
+       FD ARQ-AUDITORIA
+          RECORDING MODE               IS F
+          LABEL RECORD                 IS STANDARD
+          BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQ-AUDITORIA              PIC X(280).
+      *----------------------------------------------------------------*
+      *    I/O    : ARQUIVO DE CHECKPOINT DE IMPORTACAO (RESTART)       *
+      *             ORG. LINE SEQUENTIAL - LRECL = 008                  *
+      *----------------------------------------------------------------*
+       FD ARQ-CHECKPOINT
+          RECORDING MODE               IS F
+          LABEL RECORD                 IS STANDARD
+          BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQ-CHECKPOINT             PIC X(008).
+      *----------------------------------------------------------------*
+      *    OUTPUT : ARQUIVO DE EXTRACAO CSV DE CLIENTES/VENDEDORES      *
+      *             ORG. LINE SEQUENTIAL - LRECL = 150                  *
+      *----------------------------------------------------------------*
+       FD ARQ-EXPORT
+          RECORDING MODE               IS F
+          LABEL RECORD                 IS STANDARD
+          BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQ-EXPORT                 PIC X(150).
+
       *---------------------------------------------------------------- *
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -108,7 +191,19 @@
           05 WS-FIM-ARQ-IMPORT-VEND    PIC X(002) VALUE 'N'.
           05 WS-FIM-ARQ-CLI            PIC X(002) VALUE 'N'.
           05 WS-ARQ-VEN-ABERTO         PIC X(001) VALUE 'N'.
-       01 WS-LIMPEZA-DE-TELA.   
+          05 WS-DOC-NUMERO             PIC 9(014) VALUE ZEROS.
+          05 WS-DOC-TIPO               PIC X(004) VALUE SPACES.
+          05 WS-TIPO-DOC-VALIDO        PIC X(001) VALUE 'N'.
+          05 WS-ARQ-RELAT-ABERTO       PIC X(001) VALUE 'N'.
+          05 WS-ARQ-RELAT              PIC X(040) VALUE SPACES.
+          05 WS-ARQ-REJ-ABERTO         PIC X(001) VALUE 'N'.
+          05 WS-ARQ-REJEITADOS         PIC X(040) VALUE SPACES.
+          05 WS-ARQ-AUD-ABERTO         PIC X(001) VALUE 'N'.
+          05 WS-ARQ-AUDITORIA          PIC X(040) VALUE 'AUDITORIA.LOG'.
+          05 WS-ARQ-CKP                PIC X(044) VALUE SPACES.
+          05 WS-ARQ-EXP-ABERTO         PIC X(001) VALUE 'N'.
+          05 WS-ARQ-EXPORT             PIC X(040) VALUE SPACES.
+       01 WS-LIMPEZA-DE-TELA.
           05 WS-LIMPAR-TELA            PIC X(078) VALUE SPACES.
           05 WS-LIMPAR-SUB-MENU        PIC X(032) VALUE SPACES.
           05 WS-LIMPAR-OPCAO           PIC X(019) VALUE SPACES.
@@ -117,6 +212,11 @@
           05 WS-FS-VENDEDOR            PIC X(002) VALUE SPACES.
           05 WS-FS-IMPORT              PIC X(002) VALUE SPACES.
           05 WS-FS-IMPORT-VEND         PIC X(002) VALUE SPACES.
+          05 WS-FS-RELAT               PIC X(002) VALUE SPACES.
+          05 WS-FS-REJEITADOS          PIC X(002) VALUE SPACES.
+          05 WS-FS-AUDITORIA           PIC X(002) VALUE SPACES.
+          05 WS-FS-CKP                 PIC X(002) VALUE SPACES.
+          05 WS-FS-EXPORT              PIC X(002) VALUE SPACES.
           05 WS-OPERACAO               PIC X(013) VALUE SPACES.
           05 WS-ABERTURA               PIC X(013) VALUE'NA ABERTURA'.
           05 WS-LEITURA                PIC X(013) VALUE'NA LEITURA'.
@@ -137,12 +237,90 @@
           05 WS-LONGITUDE-VEND         PIC +9(003)V9(008) VALUE ZEROS.
        01 ACU-TOTAIS.
           05 ACU-GRAVADOS              PIC 9(008) COMP-3  VALUE ZEROS.
+          05 ACU-REJEITADOS            PIC 9(008) COMP-3  VALUE ZEROS.
+       01 WS-AREA-REJEITADOS.
+          05 WS-LINHA-REJ              PIC X(130) VALUE SPACES.
+          05 WS-MOTIVO-REJ             PIC X(040) VALUE SPACES.
+          05 WS-ACU-REJ-EDIT           PIC Z(007)9 VALUE ZEROS.
+       01 WS-AREA-AUDITORIA.
+          05 WS-BOOKCLI-ANTES          PIC X(101) VALUE SPACES.
+          05 WS-BOOKVEN-ANTES          PIC X(076) VALUE SPACES.
+          05 WS-AUD-TS                 PIC X(021) VALUE SPACES.
+          05 WS-AUD-CHAVE              PIC X(014) VALUE SPACES.
+          05 WS-AUD-ANTES              PIC X(101) VALUE SPACES.
+          05 WS-AUD-DEPOIS             PIC X(101) VALUE SPACES.
+          05 WS-LINHA-AUD              PIC X(280) VALUE SPACES.
+       01 WS-AREA-CHECKPOINT.
+          05 WS-REG-LIDO-CLI           PIC 9(008) VALUE ZEROS.
+          05 WS-CKP-REG-CLI            PIC 9(008) VALUE ZEROS.
+          05 WS-REG-LIDO-VEND          PIC 9(008) VALUE ZEROS.
+          05 WS-CKP-REG-VEND           PIC 9(008) VALUE ZEROS.
+          05 WS-CKP-REG-IO             PIC 9(008) VALUE ZEROS.
+          05 WS-CKP-REG-EDIT           PIC Z(007)9 VALUE ZEROS.
+       01 WS-AREA-VALIDACAO-GEO.
+          05 WS-GEO-VALOR              PIC S9(003)V9(008) VALUE ZEROS.
+          05 WS-GEO-TIPO               PIC X(003) VALUE SPACES.
+          05 WS-GEO-VALIDO             PIC X(001) VALUE 'S'.
+       01 WS-AREA-EXPORT.
+          05 WS-LINHA-EXPORT           PIC X(150) VALUE SPACES.
+          05 WS-LAT-EDIT-EXPORT        PIC +ZZZ,ZZZZZZZZ VALUE ZEROS.
+          05 WS-LON-EDIT-EXPORT        PIC +ZZZ,ZZZZZZZZ VALUE ZEROS.
+          05 ACU-EXPORT                PIC 9(008) VALUE ZEROS.
+          05 WS-ACU-EXPORT-EDIT        PIC Z(007)9 VALUE ZEROS.
+       01 WS-AREA-VINCULO-VEND.
+          05 WS-QTD-CLI-VINC           PIC 9(007) VALUE ZEROS.
+          05 WS-QTD-CLI-VINC-EDIT      PIC Z(006)9 VALUE ZEROS.
+       01 WS-AREA-CONSULTA-DOCUMENTO.
+          05 WS-DOC-CONSULTA           PIC 9(014) VALUE ZEROS.
+          05 WS-DOC-CONSULTA-CLI       PIC 9(014) VALUE ZEROS.
+          05 WS-DOC-CONSULTA-CLI-CPF   PIC 9(011) VALUE ZEROS.
+          05 WS-DOC-CONSULTA-VEND      PIC 9(011) VALUE ZEROS.
+          05 WS-ACHOU-DOC-CLI          PIC X(001) VALUE 'N'.
+          05 WS-ACHOU-DOC-VEND         PIC X(001) VALUE 'N'.
        01 WS-FILTROS-RELATORIO.
           05 WS-ASC                    PIC X(001) VALUE SPACES.
           05 WS-DESC                   PIC X(001) VALUE SPACES.
-          
+          05 WS-RAZAO-FILTRO           PIC X(040) VALUE SPACES.
+          05 WS-RAZAO-LEN              PIC 9(002) VALUE ZEROS.
+          05 WS-CAMPO-LEN              PIC 9(002) VALUE ZEROS.
+          05 WS-POS-TESTE              PIC 9(002) VALUE ZEROS.
+          05 WS-ACHOU-RAZAO            PIC X(001) VALUE 'N'.
+          05 WS-COD-VEND-FILTRO        PIC 9(003) VALUE ZEROS.
+          05 WS-TIPO-FILTRO-RELAT      PIC X(001) VALUE '1'.
+          05 WS-FILTRO-OK              PIC X(001) VALUE 'N'.
+          05 WS-DIR-LEITURA            PIC X(001) VALUE 'F'.
+          05 WS-NAVEGACAO              PIC X(001) VALUE SPACES.
+          05 WS-IMPRIME-RELAT          PIC X(001) VALUE 'N'.
+       01 WS-AREA-RELAT.
+          05 ACU-RELAT                 PIC 9(008) COMP-3 VALUE ZEROS.
+          05 WS-PAGINA-RELAT           PIC 9(004) VALUE ZEROS.
+          05 WS-LINHAS-PAGINA          PIC 9(002) VALUE ZEROS.
+          05 WS-LINHA-RELAT            PIC X(132) VALUE SPACES.
+          05 WS-COD-CLI-EDIT           PIC ZZZZZZ9 VALUE ZEROS.
+          05 WS-CNPJ-EDIT              PIC Z(013)9 VALUE ZEROS.
+          05 WS-CPF-REL-EDIT           PIC Z(010)9 VALUE ZEROS.
+          05 WS-LATITUDE-EDIT          PIC +ZZZ,ZZZZZZZZ VALUE ZEROS.
+          05 WS-LONGITUDE-EDIT         PIC +ZZZ,ZZZZZZZZ VALUE ZEROS.
+          05 WS-COD-VEND-EDIT          PIC ZZ9 VALUE ZEROS.
+          05 WS-ACU-RELAT-EDIT         PIC Z(007)9 VALUE ZEROS.
+       01 WS-ATRIBUICAO-VENDEDOR.
+          05 WS-FIM-ARQ-VEN            PIC X(002) VALUE 'N'.
+          05 WS-ACHOU-VEND             PIC X(001) VALUE 'N'.
+          05 WS-COD-VEND-PROXIMO       PIC 9(003) VALUE ZEROS.
+          05 WS-DIST-LAT               PIC S9(003)V9(008) VALUE ZEROS.
+          05 WS-DIST-LON               PIC S9(003)V9(008) VALUE ZEROS.
+          05 WS-DISTANCIA              PIC S9(003)V9(008) VALUE ZEROS.
+          05 WS-MENOR-DISTANCIA        PIC S9(003)V9(008) VALUE ZEROS.
+
        01 WS-LINKAGE.
           COPY BOOKLINK.
+       01 WS-AREA-BATCH.
+          05 WS-MODO-BATCH             PIC X(001) VALUE 'N'.
+          05 WS-BATCH-TIPO             PIC X(003) VALUE SPACES.
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       01 WS-PARM-ENTRADA               PIC X(080).
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
@@ -213,7 +391,9 @@
           05 VALUE "02 - EMITIR RELATORIO"   
                                        LINE 7 COL 5.
           05 VALUE "03 - EXECUTAR"     LINE 9 COL 5.
-          05 VALUE "04 - ENCERRAR SISTEMA"         
+          05 VALUE "04 - CONSULTAR CPF/CNPJ"
+                                       LINE 10 COL 5.
+          05 VALUE "05 - ENCERRAR SISTEMA"
                                        LINE 11 COL 5.
           05 VALUE "SELECIONE A OPCAO: "
                                        LINE 23 COL 3.
@@ -371,23 +551,67 @@
                                        LINE 15   COL 77
                                        TO WS-ASC.
           05 VALUE "DECRESCENTE"       LINE 16   COL 62.
+          05 VALUE "IMPRIMIR EM ARQUIVO [S/N]: "
+                                       LINE 18   COL 3.
+          05 SS-IMPRIME                PIC X(001)
+                                       LINE 18   COL 31
+                                       TO WS-IMPRIME-RELAT.
           05 VALUE "ENTRE COM A OPCAO: "
                                        LINE 23   COL 3.
-          05 SS-OPCAO                  PIC 9(01) 
+          05 SS-OPCAO                  PIC 9(01)
                                        LINE 23   COL 22
                                        BLANK WHEN ZEROS
                                        TO WS-OPCAO.
-          05 SS-CODIGO-RELAT           PIC 9(07) 
+          05 SS-CODIGO-RELAT           PIC 9(07)
                                        LINE 23   COL 59
                                        BLANK WHEN ZEROS
                                        TO BOOKCLI-COD-CLI.
+       01 SS-TELA-FILTRO-RAZAO.
+          05 VALUE "ASCENDENTE"        LINE 15   COL 62.
+          05 SS-ASC-RAZAO              PIC X(001)
+                                       LINE 15   COL 77
+                                       TO WS-ASC.
+          05 VALUE "DECRESCENTE"       LINE 16   COL 62.
+          05 VALUE "IMPRIMIR EM ARQUIVO [S/N]: "
+                                       LINE 18   COL 3.
+          05 SS-IMPRIME-RAZAO          PIC X(001)
+                                       LINE 18   COL 31
+                                       TO WS-IMPRIME-RELAT.
+          05 VALUE "RAZAO SOCIAL.: "   LINE 20   COL 5.
+          05 SS-RAZAO-RELAT            PIC X(040)
+                                       LINE 20   COL 20
+                                       TO WS-RAZAO-FILTRO.
+          05 VALUE "ENTRE COM A OPCAO: "
+                                       LINE 23   COL 3.
+          05 SS-OPCAO                  PIC 9(01)
+                                       LINE 23   COL 22
+                                       BLANK WHEN ZEROS
+                                       TO WS-OPCAO.
+       01 SS-TELA-FILTRO-VENDEDOR.
+          05 VALUE "ASCENDENTE"        LINE 15   COL 62.
+          05 SS-ASC-VENDEDOR           PIC X(001)
+                                       LINE 15   COL 77
+                                       TO WS-ASC.
+          05 VALUE "DECRESCENTE"       LINE 16   COL 62.
+          05 VALUE "IMPRIMIR EM ARQUIVO [S/N]: "
+                                       LINE 18   COL 3.
+          05 SS-IMPRIME-VENDEDOR       PIC X(001)
+                                       LINE 18   COL 31
+                                       TO WS-IMPRIME-RELAT.
+          05 VALUE "CODIGO VENDEDOR: "
+                                       LINE 23   COL 3.
+          05 SS-COD-VEND-RELAT         PIC 9(03)
+                                       LINE 23   COL 22
+                                       BLANK WHEN ZEROS
+                                       TO WS-COD-VEND-FILTRO.
        01 SS-TELA-SERVICO.
           05 VALUE "1 - INCLUIR"       LINE 15   COL 62.
           05 VALUE "2 - ALTERAR"       LINE 16   COL 62.
           05 VALUE "3 - DELETAR"       LINE 17   COL 62.
           05 VALUE "4 - IMPORTAR"      LINE 18   COL 62.
-          05 VALUE "5 - VOLTAR"        LINE 19   COL 62.
-          05 VALUE "ENTRE COM A OPCAO: "         
+          05 VALUE "5 - EXPORTAR"      LINE 19   COL 62.
+          05 VALUE "6 - VOLTAR"        LINE 20   COL 62.
+          05 VALUE "ENTRE COM A OPCAO: "
                                        LINE 23   COL 3.
           05 SS-OPCAO                  PIC 9(01) 
                                        LINE 23   COL 22
@@ -400,12 +624,24 @@
                                        BLANK WHEN ZEROS
                                        TO BOOKCLI-COD-CLI.
                                        
+          05 VALUE "TIPO DOC(CNPJ/CPF): "
+                                       LINE 6    COL 5.
+          05 SS-TIPO-DOC-CLIENTE       PIC X(004)
+                                       LINE 6    COL 26
+                                       TO BOOKCLI-TIPO-DOC.
+
           05 VALUE "CNPJ.........: "   LINE 7    COL 5.
-          05 SS-CNPJ-CLIENTE           PIC 9(014)         
+          05 SS-CNPJ-CLIENTE           PIC 9(014)
                                        LINE 7    COL 20
                                        BLANK WHEN ZEROS
                                        TO BOOKCLI-CNPJ.
-          
+
+          05 VALUE "CPF..........: "   LINE 8    COL 5.
+          05 SS-CPF-CLIENTE            PIC 9(011)
+                                       LINE 8    COL 20
+                                       BLANK WHEN ZEROS
+                                       TO BOOKCLI-CPF.
+
           05 VALUE "RAZAO SOCIAL.: "   LINE 9    COL 5.
           05 SS-RZ-SOCIAL-CLIENTE      PIC X(040)        
                                        LINE 9    COL 20
@@ -416,12 +652,18 @@
                                        LINE 11   COL 20
                                        TO BOOKCLI-LATITUDE-CLI.
                                        
-          05 VALUE "LONGITUDE....: "   LINE 13   COL 5.  
-          05 SS-LONGITUDE-CLIENTE      PIC +ZZZ,ZZZZZZZZ  
+          05 VALUE "LONGITUDE....: "   LINE 13   COL 5.
+          05 SS-LONGITUDE-CLIENTE      PIC +ZZZ,ZZZZZZZZ
                                        LINE 13   COL 20
                                        TO BOOKCLI-LONGITUDE-CLI.
-                                       
-       01 SS-TELA-INSERIR-VENDEDOR.   
+
+          05 VALUE "COD VENDEDOR: "   LINE 15   COL 5.
+          05 SS-COD-VEND-CLIENTE       PIC ZZ9
+                                       LINE 15   COL 20
+                                       BLANK WHEN ZEROS
+                                       TO BOOKCLI-COD-VEND.
+
+       01 SS-TELA-INSERIR-VENDEDOR.
           05 VALUE "CODIGO.......: "   LINE 5    COL 5.
           05 SS-CODIGO-VENDEDOR        PIC ZZ9        
                                        LINE 5    COL 20
@@ -444,27 +686,47 @@
                                        LINE 11   COL 20
                                        TO BOOKVEN-LATITUDE-VEND.
                                        
-          05 VALUE "LONGITUDE....: "   LINE 13   COL 5.  
-          05 SS-LONGITUDE-VENDEDOR     PIC +ZZZ,ZZZZZZZZ  
+          05 VALUE "LONGITUDE....: "   LINE 13   COL 5.
+          05 SS-LONGITUDE-VENDEDOR     PIC +ZZZ,ZZZZZZZZ
                                        LINE 13   COL 20
                                        TO BOOKVEN-LONGITUDE-VEND.
-       
-                                       
+
+      *
+       01 SS-TELA-CONSULTA-DOCUMENTO.
+          05 VALUE "INFORME O CPF OU CNPJ A PESQUISAR: "
+                                       LINE 5    COL 5.
+          05 SS-DOCUMENTO-CONSULTA     PIC 9(014)
+                                       LINE 5    COL 42
+                                       BLANK WHEN ZEROS
+                                       TO WS-DOC-CONSULTA.
+
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING WS-PARM-ENTRADA.
       *================================================================*
-      
+
       *----------------------------------------------------------------*
       *ROTINA PRINCIPAL DO PROGRAMA                                    *
+      *ACEITA UM PARAMETRO DE ENTRADA (PARM DE JCL OU ARGUMENTO DE     *
+      *LINHA DE COMANDO) PARA RODAR A IMPORTACAO SEM ATENDENTE - VEJA  *
+      *1000-INICIALIZAR/WS-MODO-BATCH                                  *
       *----------------------------------------------------------------*
        0000-PRINCIPAL                  SECTION.
       *----------------------------------------------------------------*
       *
            PERFORM 1000-INICIALIZAR
-      *     
-           PERFORM 2000-PROCESSAR      UNTIL WS-OPCAO
-                                       EQUAL 4
-      *                                 
+      *
+           IF WS-MODO-BATCH            EQUAL 'S'
+             EVALUATE WS-BATCH-TIPO
+                WHEN 'CLI'
+                   PERFORM 2219-IMPORTAR-CLIENTE
+                WHEN 'VEN'
+                   PERFORM 2234-IMPORTAR-VENDEDOR
+             END-EVALUATE
+           ELSE
+             PERFORM 2000-PROCESSAR    UNTIL WS-OPCAO
+                                       EQUAL 5
+           END-IF
+      *
            PERFORM 3000-FINALIZAR
            .
       *
@@ -480,8 +742,25 @@
       *
            INITIALIZE                  BOOKCLI
       *
-           DISPLAY SPACES              AT 0101
-           DISPLAY SS-TELA-PRINCIPAL
+           IF WS-PARM-ENTRADA          NOT EQUAL SPACES
+             UNSTRING WS-PARM-ENTRADA  DELIMITED BY ','
+                                       INTO WS-BATCH-TIPO
+                                            WS-ARQ-IMPORT
+                                            WS-ARQ-REJEITADOS
+             MOVE 'S'                  TO WS-MODO-BATCH
+           END-IF
+      *
+           OPEN EXTEND                 ARQ-AUDITORIA
+           MOVE WS-ABERTURA            TO WS-OPERACAO
+           PERFORM 2240-TESTAR-FS-ARQ-AUDITORIA
+           IF WS-FS-AUDITORIA          EQUAL ZEROS OR '05'
+             MOVE 'S'                  TO WS-ARQ-AUD-ABERTO
+           END-IF
+      *
+           IF WS-MODO-BATCH            EQUAL 'N'
+             DISPLAY SPACES            AT 0101
+             DISPLAY SS-TELA-PRINCIPAL
+           END-IF
            .
       *
       *----------------------------------------------------------------*
@@ -516,8 +795,20 @@
                 PERFORM 2300-FAZER-RELATORIO
                 MOVE ZEROS             TO WS-OPCAO
              WHEN 3
-                       
+                MOVE 'E X E C U T A R'
+                                       TO WS-MENSAGEM
+                DISPLAY WS-MENSAGEM    AT 0831
+                DISPLAY WS-LIMPAR-TELA AT 2302
+                PERFORM 2400-EXECUTAR-PROCESSAMENTO
+                MOVE ZEROS             TO WS-OPCAO
              WHEN 4
+                MOVE 'C O N S U L T A  C P F / C N P J'
+                                       TO WS-MENSAGEM
+                DISPLAY WS-MENSAGEM    AT 0831
+                DISPLAY WS-LIMPAR-TELA AT 2302
+                PERFORM 2500-CONSULTAR-DOCUMENTO
+                MOVE ZEROS             TO WS-OPCAO
+             WHEN 5
                PERFORM 3000-FINALIZAR
              WHEN OTHER
                 DISPLAY WS-LIMPAR-TELA AT 2302
@@ -604,55 +895,62 @@
       *
            INITIALIZE                  WS-OPCAO
            PERFORM                     UNTIL WS-OPCAO
-                                       EQUAL 5
-             
+                                       EQUAL 6
+
              DISPLAY WS-LIMPAR-TELA    AT 2302
              DISPLAY SS-MENU-OPCAO-CLIENTE
              DISPLAY SS-TELA-SERVICO
              ACCEPT  WS-OPCAO
              EVALUATE WS-OPCAO
                WHEN 1
-                   IF WS-ARQ-CLI-ABERTO 
+                   IF WS-ARQ-CLI-ABERTO
                                        EQUAL 'N'
                      MOVE 'C'          TO WS-RESPOSTA
                      PERFORM 2212-ABRIR-ARQUIVO
-                   END-IF 
+                   END-IF
                    PERFORM 2216-INCLUIR-CLIENTE
                WHEN 2
-                   IF WS-ARQ-CLI-ABERTO 
+                   IF WS-ARQ-CLI-ABERTO
                                        EQUAL 'N'
                      MOVE 'C'          TO WS-RESPOSTA
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
                    PERFORM 2217-ALTERAR-CLIENTE
                WHEN 3
-                   IF WS-ARQ-CLI-ABERTO 
+                   IF WS-ARQ-CLI-ABERTO
                                        EQUAL 'N'
                      MOVE 'C'          TO WS-RESPOSTA
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
                    PERFORM 2218-DELETAR-CLIENTE
                WHEN 4
-                   IF WS-ARQ-CLI-ABERTO 
+                   IF WS-ARQ-CLI-ABERTO
                                        EQUAL 'N'
                      MOVE 'C'          TO WS-RESPOSTA
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
                    PERFORM 2219-IMPORTAR-CLIENTE
+               WHEN 5
+                   IF WS-ARQ-CLI-ABERTO
+                                       EQUAL 'N'
+                     MOVE 'C'          TO WS-RESPOSTA
+                     PERFORM 2212-ABRIR-ARQUIVO
+                   END-IF
+                   PERFORM 2251-EXPORTAR-CLIENTE
                WHEN OTHER
-                   IF WS-OPCAO         NOT EQUAL 5
+                   IF WS-OPCAO         NOT EQUAL 6
                        DISPLAY WS-LIMPAR-TELA
                                        AT 2302
-                       MOVE                                             
+                       MOVE
                        'OPCAO INVALIDA - ESCOLHA UMA DAS OPCOES DO MENU'
                                        TO WS-MENSAGEM
                        DISPLAY WS-MENSAGEM
                                        AT 2302
-                       STOP ' '                  
+                       STOP ' '
                     ELSE
-                       DISPLAY WS-LIMPAR-OPCAO 
+                       DISPLAY WS-LIMPAR-OPCAO
                                        AT 2322
-                       PERFORM 2211-LIMPAR-MENU-OPCAO                
+                       PERFORM 2211-LIMPAR-MENU-OPCAO
                    END-IF
              END-EVALUATE
            END-PERFORM
@@ -715,11 +1013,38 @@
            IF WS-RESPOSTA              EQUAL 'I'
              OPEN INPUT                ARQ-IMPORT
              MOVE WS-ABERTURA          TO WS-OPERACAO
-             PERFORM PERFORM 2214-TESTAR-FS-ARQ-IMPORT                  
-             IF WS-FS-IMPORT           EQUAL ZEROS 
+             PERFORM PERFORM 2214-TESTAR-FS-ARQ-IMPORT
+             IF WS-FS-IMPORT           EQUAL ZEROS
                MOVE 'S'                TO WS-ARQ-IMPORT-ABERTO
              END-IF
            END-IF
+
+           IF WS-RESPOSTA              EQUAL 'R'
+             OPEN OUTPUT               ARQ-RELAT
+             MOVE WS-ABERTURA          TO WS-OPERACAO
+             PERFORM 2215-TESTAR-FS-ARQ-RELAT
+             IF WS-FS-RELAT            EQUAL ZEROS
+               MOVE 'S'                TO WS-ARQ-RELAT-ABERTO
+             END-IF
+           END-IF
+
+           IF WS-RESPOSTA              EQUAL 'J'
+             OPEN OUTPUT               ARQ-REJEITADOS
+             MOVE WS-ABERTURA          TO WS-OPERACAO
+             PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+             IF WS-FS-REJEITADOS       EQUAL ZEROS
+               MOVE 'S'                TO WS-ARQ-REJ-ABERTO
+             END-IF
+           END-IF
+
+           IF WS-RESPOSTA              EQUAL 'E'
+             OPEN OUTPUT               ARQ-EXPORT
+             MOVE WS-ABERTURA          TO WS-OPERACAO
+             PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+             IF WS-FS-EXPORT           EQUAL ZEROS
+               MOVE 'S'                TO WS-ARQ-EXP-ABERTO
+             END-IF
+           END-IF
            INITIALIZE                  WS-RESPOSTA
            .
       *----------------------------------------------------------------*
@@ -768,7 +1093,26 @@
       *----------------------------------------------------------------*
        2213-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
-      
+
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTE DE FILE STATUS DO ARQUIVO ARQ-RELAT       *
+      *----------------------------------------------------------------*
+       2215-TESTAR-FS-ARQ-RELAT        SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WS-FS-RELAT             NOT EQUAL ZEROS)
+             DISPLAY 'ERRO FILE STATUS: 'WS-FS-RELAT' OPERACAO: '
+             WS-OPERACAO' ARQUIVO RELATORIO'
+                                       AT 2302
+               STOP ' '
+             DISPLAY WS-LIMPAR-TELA  AT 2302
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       2215-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    ROTINA PARA INCLUIR CLIENTE NO ARQUIVO ARQ-CLIENTE          *
       *----------------------------------------------------------------*
@@ -790,21 +1134,111 @@
               MOVE 'N'                 TO WS-ACHOU-COD
            END-READ
                        
-           IF WS-ACHOU-COD EQUAL 'N' 
-              ACCEPT SS-CNPJ-CLIENTE
+           IF WS-ACHOU-COD EQUAL 'N'
+              MOVE 'N'                TO WS-TIPO-DOC-VALIDO
+              PERFORM UNTIL WS-TIPO-DOC-VALIDO EQUAL 'S'
+                 ACCEPT SS-TIPO-DOC-CLIENTE
+                 IF BOOKCLI-TIPO-DOC      EQUAL 'CNPJ' OR 'CPF'
+                    MOVE 'S'             TO WS-TIPO-DOC-VALIDO
+                 ELSE
+                    DISPLAY WS-LIMPAR-TELA AT 2302
+                    DISPLAY "INFORME CNPJ OU CPF"
+                                                 AT 2315
+                    STOP ' '
+                 END-IF
+              END-PERFORM
+
+              MOVE 1                  TO BOOKLINK-RETORNO
+              PERFORM UNTIL BOOKLINK-RETORNO EQUAL ZEROS
+                 EVALUATE BOOKCLI-TIPO-DOC
+                    WHEN 'CNPJ'
+                       ACCEPT SS-CNPJ-CLIENTE
+                       MOVE BOOKCLI-CNPJ    TO WS-DOC-NUMERO
+                       MOVE ZEROS           TO BOOKCLI-CPF
+                    WHEN 'CPF'
+                       ACCEPT SS-CPF-CLIENTE
+                       MOVE BOOKCLI-CPF     TO WS-DOC-NUMERO
+                       MOVE ZEROS           TO BOOKCLI-CNPJ
+                 END-EVALUATE
+                 MOVE BOOKCLI-TIPO-DOC   TO WS-DOC-TIPO
+                 PERFORM 3230-VALIDAR-CPF-CNPJ
+                 IF BOOKLINK-RETORNO        EQUAL 1 OR 2 OR 3
+                    DISPLAY WS-LIMPAR-TELA    AT 2302
+                    DISPLAY "INFORME UM DOCUMENTO VALIDO!!!"
+                                                 AT 2315
+                    STOP ' '
+                 END-IF
+               END-PERFORM
               MOVE 'S'                 TO WS-ACHOU-COD
-              READ ARQ-CLIENTE         KEY IS BOOKCLI-CNPJ
+              EVALUATE BOOKCLI-TIPO-DOC
+                 WHEN 'CNPJ'
+                    READ ARQ-CLIENTE   KEY IS BOOKCLI-CNPJ
                                        INVALID KEY
-                MOVE 'N'               TO WS-ACHOU-COD
-              END-READ
+                      MOVE 'N'         TO WS-ACHOU-COD
+                    END-READ
+                 WHEN 'CPF'
+                    READ ARQ-CLIENTE   KEY IS BOOKCLI-CPF
+                                       INVALID KEY
+                      MOVE 'N'         TO WS-ACHOU-COD
+                    END-READ
+              END-EVALUATE
               IF WS-ACHOU-COD EQUAL 'N'
                 MOVE 'I'               TO WS-CRUD
                 ACCEPT SS-RZ-SOCIAL-CLIENTE
-                ACCEPT SS-LATITUDE-CLIENTE
-                ACCEPT SS-LONGITUDE-CLIENTE
+                MOVE 'N'               TO WS-GEO-VALIDO
+                PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                   ACCEPT SS-LATITUDE-CLIENTE
+                   MOVE BOOKCLI-LATITUDE-CLI
+                                        TO WS-GEO-VALOR
+                   MOVE 'LAT'          TO WS-GEO-TIPO
+                   PERFORM 3231-VALIDAR-GEO
+                   IF WS-GEO-VALIDO    EQUAL 'N'
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                      DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90"
+                                        AT 2315
+                      STOP ' '
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                   END-IF
+                END-PERFORM
+                MOVE 'N'               TO WS-GEO-VALIDO
+                PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                   ACCEPT SS-LONGITUDE-CLIENTE
+                   MOVE BOOKCLI-LONGITUDE-CLI
+                                        TO WS-GEO-VALOR
+                   MOVE 'LON'          TO WS-GEO-TIPO
+                   PERFORM 3231-VALIDAR-GEO
+                   IF WS-GEO-VALIDO    EQUAL 'N'
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                      DISPLAY "LONGITUDE DEVE ESTAR ENTRE -180 E 180"
+                                        AT 2315
+                      STOP ' '
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                   END-IF
+                END-PERFORM
+                IF WS-ARQ-VEN-ABERTO      EQUAL 'N'
+                  MOVE 'V'                TO WS-RESPOSTA
+                  PERFORM 2212-ABRIR-ARQUIVO
+                END-IF
+                MOVE 'N'                  TO WS-ACHOU-VEND
+                PERFORM UNTIL WS-ACHOU-VEND EQUAL 'S'
+                   ACCEPT SS-COD-VEND-CLIENTE
+                   MOVE BOOKCLI-COD-VEND  TO BOOKVEN-COD-VEND
+                   MOVE 'S'               TO WS-ACHOU-VEND
+                   READ ARQ-VENDEDOR      KEY IS BOOKVEN-COD-VEND
+                                          INVALID KEY
+                      MOVE 'N'            TO WS-ACHOU-VEND
+                   END-READ
+                   IF WS-ACHOU-VEND       EQUAL 'N'
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                      DISPLAY "VENDEDOR INFORMADO NAO EXISTE"
+                                           AT 2315
+                      STOP ' '
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                   END-IF
+                END-PERFORM
                 PERFORM 2221-GRAVAR-CLIENTE
               ELSE
-                DISPLAY "CNPJ CLIENTE JA EXISTE NO ARQUIVO"
+                DISPLAY "DOCUMENTO CLIENTE JA EXISTE NO ARQUIVO"
                                        AT 2315
                 STOP ' '
                 PERFORM 2220-LIMPAR-FUNDO
@@ -853,16 +1287,73 @@
                        
            IF WS-ACHOU-COD             EQUAL 'S'
              MOVE 'A'                  TO WS-CRUD
-             DISPLAY BOOKCLI-CNPJ     AT 0720
-             DISPLAY BOOKCLI-RZ-SOCIAL        
+             MOVE BOOKCLI              TO WS-BOOKCLI-ANTES
+             EVALUATE BOOKCLI-TIPO-DOC
+                WHEN 'CPF'
+                   DISPLAY BOOKCLI-CPF  AT 0820
+                WHEN OTHER
+                   DISPLAY BOOKCLI-CNPJ AT 0720
+             END-EVALUATE
+             DISPLAY BOOKCLI-RZ-SOCIAL
                                        AT 0920
              DISPLAY BOOKCLI-LATITUDE-CLI
                                        AT 1120
              DISPLAY BOOKCLI-LONGITUDE-CLI
                                        AT 1320
+             DISPLAY BOOKCLI-COD-VEND
+                                       AT 1520
              ACCEPT SS-RZ-SOCIAL-CLIENTE
-             ACCEPT SS-LATITUDE-CLIENTE
-             ACCEPT SS-LONGITUDE-CLIENTE
+             MOVE 'N'                  TO WS-GEO-VALIDO
+             PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                ACCEPT SS-LATITUDE-CLIENTE
+                MOVE BOOKCLI-LATITUDE-CLI
+                                        TO WS-GEO-VALOR
+                MOVE 'LAT'             TO WS-GEO-TIPO
+                PERFORM 3231-VALIDAR-GEO
+                IF WS-GEO-VALIDO       EQUAL 'N'
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                   DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90"
+                                        AT 2315
+                   STOP ' '
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                END-IF
+             END-PERFORM
+             MOVE 'N'                  TO WS-GEO-VALIDO
+             PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                ACCEPT SS-LONGITUDE-CLIENTE
+                MOVE BOOKCLI-LONGITUDE-CLI
+                                        TO WS-GEO-VALOR
+                MOVE 'LON'             TO WS-GEO-TIPO
+                PERFORM 3231-VALIDAR-GEO
+                IF WS-GEO-VALIDO       EQUAL 'N'
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                   DISPLAY "LONGITUDE DEVE ESTAR ENTRE -180 E 180"
+                                        AT 2315
+                   STOP ' '
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                END-IF
+             END-PERFORM
+             IF WS-ARQ-VEN-ABERTO        EQUAL 'N'
+               MOVE 'V'                  TO WS-RESPOSTA
+               PERFORM 2212-ABRIR-ARQUIVO
+             END-IF
+             MOVE 'N'                    TO WS-ACHOU-VEND
+             PERFORM UNTIL WS-ACHOU-VEND EQUAL 'S'
+                ACCEPT SS-COD-VEND-CLIENTE
+                MOVE BOOKCLI-COD-VEND    TO BOOKVEN-COD-VEND
+                MOVE 'S'                 TO WS-ACHOU-VEND
+                READ ARQ-VENDEDOR        KEY IS BOOKVEN-COD-VEND
+                                         INVALID KEY
+                   MOVE 'N'              TO WS-ACHOU-VEND
+                END-READ
+                IF WS-ACHOU-VEND         EQUAL 'N'
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                   DISPLAY "VENDEDOR INFORMADO NAO EXISTE"
+                                          AT 2315
+                   STOP ' '
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                END-IF
+             END-PERFORM
              PERFORM 2221-GRAVAR-CLIENTE
              PERFORM 2220-LIMPAR-FUNDO
              DISPLAY WS-LIMPAR-TELA
@@ -908,8 +1399,13 @@
            END-READ
                        
            IF WS-ACHOU-COD             EQUAL 'S'
-             DISPLAY BOOKCLI-CNPJ     AT 0720
-             DISPLAY BOOKCLI-RZ-SOCIAL        
+             EVALUATE BOOKCLI-TIPO-DOC
+                WHEN 'CPF'
+                   DISPLAY BOOKCLI-CPF  AT 0820
+                WHEN OTHER
+                   DISPLAY BOOKCLI-CNPJ AT 0720
+             END-EVALUATE
+             DISPLAY BOOKCLI-RZ-SOCIAL
                                        AT 0920
              DISPLAY BOOKCLI-LATITUDE-CLI
                                        AT 1120
@@ -979,96 +1475,279 @@
       *ROTINA PARA IMPORTAR CLIENTES EM UM ARQUIVO EXTERNO             *
       *----------------------------------------------------------------*
        2219-IMPORTAR-CLIENTE           SECTION.
-      *----------------------------------------------------------------*                                                                
-           
-           DISPLAY WS-LIMPAR-TELA      AT 2302
-           MOVE 'INFORME O CAMINHO DO ARQUIVO :'
+      *----------------------------------------------------------------*
+
+           IF WS-MODO-BATCH            EQUAL 'N'
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+             MOVE 'INFORME O CAMINHO DO ARQUIVO :'
                                        TO WS-MENSAGEM
-           DISPLAY WS-MENSAGEM         AT 2302
-           ACCEPT WS-ARQ-IMPORT        AT 2333
+             DISPLAY WS-MENSAGEM       AT 2302
+             ACCEPT WS-ARQ-IMPORT      AT 2333
+             MOVE 'INFORME O CAMINHO DO ARQUIVO DE REJEITADOS :'
+                                       TO WS-MENSAGEM
+             DISPLAY WS-MENSAGEM       AT 2304
+             ACCEPT WS-ARQ-REJEITADOS  AT 2346
+           ELSE
+             DISPLAY 'IMPORTACAO EM LOTE - ARQUIVO: '
+                     FUNCTION TRIM (WS-ARQ-IMPORT)
+           END-IF
+           MOVE SPACES                 TO WS-ARQ-CKP
+           STRING FUNCTION TRIM (WS-ARQ-IMPORT)
+                                       DELIMITED BY SIZE
+                  '.CKP'               DELIMITED BY SIZE
+                  INTO WS-ARQ-CKP
+           MOVE ZEROS                  TO WS-REG-LIDO-CLI
+           PERFORM 2245-LER-CHECKPOINT-CLI
+           IF WS-CKP-REG-CLI           GREATER ZEROS
+             MOVE WS-CKP-REG-CLI       TO WS-CKP-REG-EDIT
+             MOVE 'RETOMANDO IMPORTACAO A PARTIR DO REGISTRO '
+                                       TO WS-MENSAGEM
+             IF WS-MODO-BATCH          EQUAL 'N'
+               DISPLAY WS-MENSAGEM     AT 2306
+               DISPLAY WS-CKP-REG-EDIT AT 2348
+             ELSE
+               DISPLAY FUNCTION TRIM (WS-MENSAGEM) WS-CKP-REG-EDIT
+             END-IF
+           END-IF
+
            MOVE 'I'                    TO WS-RESPOSTA
            PERFORM 2212-ABRIR-ARQUIVO
            IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
              MOVE 'C'                  TO WS-RESPOSTA
            END-IF
            PERFORM 2212-ABRIR-ARQUIVO
-           
+           MOVE 'J'                    TO WS-RESPOSTA
+           PERFORM 2212-ABRIR-ARQUIVO
+
            IF WS-FS-IMPORT             EQUAL ZEROS
-             PERFORM UNTIL WS-FIM-ARQ-IMPORT 
+             PERFORM UNTIL WS-FIM-ARQ-IMPORT
                                        EQUAL'S'
-               INITIALIZE              WS-AREA-ARQ-IMPORT           
+               INITIALIZE              WS-AREA-ARQ-IMPORT
                READ ARQ-IMPORT         INTO WS-AREA-ARQ-IMPORT
                MOVE WS-LEITURA         TO WS-OPERACAO
                PERFORM 2214-TESTAR-FS-ARQ-IMPORT
                IF WS-FS-IMPORT         EQUAL ZEROS
-                 PERFORM 2222-MOVER-REGISTRO-CLI
+                 ADD 1                 TO WS-REG-LIDO-CLI
+                 IF WS-REG-LIDO-CLI    GREATER WS-CKP-REG-CLI
+                   PERFORM 2222-MOVER-REGISTRO-CLI
+                   PERFORM 2246-GRAVAR-CHECKPOINT-CLI
+                 END-IF
                ELSE
                  MOVE 'S'              TO WS-FIM-ARQ-IMPORT
                  CLOSE ARQ-IMPORT
                  MOVE WS-FECHAMENTO    TO WS-OPERACAO
                  PERFORM 2214-TESTAR-FS-ARQ-IMPORT
                  IF WS-FS-IMPORT       NOT EQUAL ZEROS
+                 AND WS-MODO-BATCH     EQUAL 'N'
                    DISPLAY WS-LIMPAR-TELA
                                        AT 2302
                  END-IF
                END-IF
              END-PERFORM
+             PERFORM 2247-LIMPAR-CHECKPOINT-CLI
            ELSE
-             DISPLAY WS-LIMPAR-TELA    AT 2302
+             IF WS-MODO-BATCH          EQUAL 'N'
+               DISPLAY WS-LIMPAR-TELA  AT 2302
+             END-IF
+           END-IF
+
+           IF WS-ARQ-REJ-ABERTO        EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-REJEITADOS
+             PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+             MOVE 'N'                  TO WS-ARQ-REJ-ABERTO
            END-IF
-           DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
+
+           MOVE ACU-REJEITADOS         TO WS-ACU-REJ-EDIT
+           IF WS-MODO-BATCH            EQUAL 'N'
+             DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
                                        AT 2317
-           STOP ' '
-           DISPLAY WS-LIMPAR-TELA      AT 2302
+             DISPLAY 'REGISTROS REJEITADOS 'WS-ACU-REJ-EDIT
+                                       AT 2318
+             STOP ' '
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+           ELSE
+             DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
+             DISPLAY 'REGISTROS REJEITADOS 'WS-ACU-REJ-EDIT
+           END-IF
            INITIALIZE                  ACU-GRAVADOS
+           INITIALIZE                  ACU-REJEITADOS
            .
       *----------------------------------------------------------------*
        2219-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-      *ROTINA PARA LIMPAR FUNDO DA TELA PRINCIPAL                      *
-      *----------------------------------------------------------------*
-       2220-LIMPAR-FUNDO               SECTION.
-      *----------------------------------------------------------------*
-           DISPLAY WS-LIMPAR-TELA      AT 0202
-           DISPLAY WS-LIMPAR-TELA      AT 0402
-           DISPLAY WS-LIMPAR-TELA      AT 0502
-           DISPLAY WS-LIMPAR-TELA      AT 0602  
-           DISPLAY WS-LIMPAR-TELA      AT 0702  
-           DISPLAY WS-LIMPAR-TELA      AT 0802  
-           DISPLAY WS-LIMPAR-TELA      AT 0902  
-           DISPLAY WS-LIMPAR-TELA      AT 1002  
-           DISPLAY WS-LIMPAR-TELA      AT 1102  
-           DISPLAY WS-LIMPAR-TELA      AT 1202  
-           DISPLAY WS-LIMPAR-TELA      AT 1302  
-           DISPLAY WS-LIMPAR-TELA      AT 1402  
-           DISPLAY WS-LIMPAR-TELA      AT 1502  
-           DISPLAY WS-LIMPAR-TELA      AT 1602  
-           DISPLAY WS-LIMPAR-TELA      AT 1702  
-           DISPLAY WS-LIMPAR-TELA      AT 1802 
-           DISPLAY WS-LIMPAR-TELA      AT 1902 
-           DISPLAY WS-LIMPAR-TELA      AT 2002 
-           DISPLAY WS-LIMPAR-TELA      AT 2102 
-            .
-      
-      *----------------------------------------------------------------*
-       2220-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-      
-      *----------------------------------------------------------------*
-      *ROTINA PARA GRAVAR CLIENTE NO ARQUIVO ARQ-CLIENTE               *
+      *ROTINA PARA EXPORTAR O ARQUIVO DE CLIENTES EM FORMATO CSV       *
       *----------------------------------------------------------------*
-       2221-GRAVAR-CLIENTE             SECTION.
+       2251-EXPORTAR-CLIENTE           SECTION.
       *----------------------------------------------------------------*
-           MOVE WS-GRAVACAO            TO WS-OPERACAO
-           
-           IF WS-CRUD                  EQUAL 'I'
-             WRITE BOOKCLI
-             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE                         
-             IF WS-FS-CLIENTE          EQUAL ZEROS
-                DISPLAY "CADASTRO INSERIDO COM SUCESSO"
-                                       AT 2315
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'INFORME O CAMINHO DO ARQUIVO DE EXPORTACAO :'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2302
+           ACCEPT WS-ARQ-EXPORT        AT 2346
+
+           MOVE 'E'                    TO WS-RESPOSTA
+           PERFORM 2212-ABRIR-ARQUIVO
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           INITIALIZE                  ACU-EXPORT
+           IF WS-ARQ-EXP-ABERTO        EQUAL 'S'
+             MOVE ZEROS                TO BOOKCLI-COD-CLI
+             START ARQ-CLIENTE         KEY IS NOT LESS BOOKCLI-COD-CLI
+             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+             IF WS-FS-CLIENTE          EQUAL ZEROS
+               READ ARQ-CLIENTE
+               PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+             END-IF
+             PERFORM UNTIL WS-FS-CLIENTE EQUAL '10'
+               IF WS-FS-CLIENTE        EQUAL ZEROS
+                 MOVE BOOKCLI-LATITUDE-CLI
+                                       TO WS-LAT-EDIT-EXPORT
+                 MOVE BOOKCLI-LONGITUDE-CLI
+                                       TO WS-LON-EDIT-EXPORT
+                 MOVE SPACES           TO WS-LINHA-EXPORT
+                 STRING BOOKCLI-COD-CLI         DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        BOOKCLI-CNPJ            DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (BOOKCLI-TIPO-DOC)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        BOOKCLI-CPF             DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (BOOKCLI-RZ-SOCIAL)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-LAT-EDIT-EXPORT)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-LON-EDIT-EXPORT)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        BOOKCLI-COD-VEND        DELIMITED BY SIZE
+                                       INTO WS-LINHA-EXPORT
+                 WRITE FD-ARQ-EXPORT   FROM WS-LINHA-EXPORT
+                 MOVE WS-GRAVACAO      TO WS-OPERACAO
+                 PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+                 ADD 1                 TO ACU-EXPORT
+                 READ ARQ-CLIENTE
+                 PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+               END-IF
+             END-PERFORM
+
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-EXPORT
+             PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+             MOVE 'N'                  TO WS-ARQ-EXP-ABERTO
+
+             MOVE ACU-EXPORT           TO WS-ACU-EXPORT-EDIT
+             DISPLAY 'REGISTROS EXPORTADOS 'WS-ACU-EXPORT-EDIT
+                                       AT 2317
+             STOP ' '
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2251-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA LER O CHECKPOINT DE IMPORTACAO DO CLIENTE (RESTART) *
+      *----------------------------------------------------------------*
+       2245-LER-CHECKPOINT-CLI         SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO WS-CKP-REG-CLI
+           OPEN INPUT                  ARQ-CHECKPOINT
+           IF WS-FS-CKP                EQUAL ZEROS
+             READ ARQ-CHECKPOINT        INTO WS-CKP-REG-IO
+             MOVE WS-CKP-REG-IO         TO WS-CKP-REG-CLI
+             CLOSE ARQ-CHECKPOINT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2245-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR O CHECKPOINT DE IMPORTACAO DO CLIENTE        *
+      *----------------------------------------------------------------*
+       2246-GRAVAR-CHECKPOINT-CLI      SECTION.
+      *----------------------------------------------------------------*
+           MOVE WS-REG-LIDO-CLI         TO WS-CKP-REG-CLI
+                                           WS-CKP-REG-IO
+           OPEN OUTPUT                 ARQ-CHECKPOINT
+           WRITE FD-ARQ-CHECKPOINT     FROM WS-CKP-REG-IO
+           CLOSE ARQ-CHECKPOINT
+           .
+      *----------------------------------------------------------------*
+       2246-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA ZERAR O CHECKPOINT AO CONCLUIR A IMPORTACAO DO      *
+      *CLIENTE COM SUCESSO (SEM NECESSIDADE DE RESTART)                *
+      *----------------------------------------------------------------*
+       2247-LIMPAR-CHECKPOINT-CLI      SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO WS-CKP-REG-CLI
+                                           WS-CKP-REG-IO
+           OPEN OUTPUT                 ARQ-CHECKPOINT
+           WRITE FD-ARQ-CHECKPOINT     FROM WS-CKP-REG-IO
+           CLOSE ARQ-CHECKPOINT
+           .
+      *----------------------------------------------------------------*
+       2247-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA LIMPAR FUNDO DA TELA PRINCIPAL                      *
+      *----------------------------------------------------------------*
+       2220-LIMPAR-FUNDO               SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LIMPAR-TELA      AT 0202
+           DISPLAY WS-LIMPAR-TELA      AT 0402
+           DISPLAY WS-LIMPAR-TELA      AT 0502
+           DISPLAY WS-LIMPAR-TELA      AT 0602  
+           DISPLAY WS-LIMPAR-TELA      AT 0702  
+           DISPLAY WS-LIMPAR-TELA      AT 0802  
+           DISPLAY WS-LIMPAR-TELA      AT 0902  
+           DISPLAY WS-LIMPAR-TELA      AT 1002  
+           DISPLAY WS-LIMPAR-TELA      AT 1102  
+           DISPLAY WS-LIMPAR-TELA      AT 1202  
+           DISPLAY WS-LIMPAR-TELA      AT 1302  
+           DISPLAY WS-LIMPAR-TELA      AT 1402  
+           DISPLAY WS-LIMPAR-TELA      AT 1502  
+           DISPLAY WS-LIMPAR-TELA      AT 1602  
+           DISPLAY WS-LIMPAR-TELA      AT 1702  
+           DISPLAY WS-LIMPAR-TELA      AT 1802 
+           DISPLAY WS-LIMPAR-TELA      AT 1902 
+           DISPLAY WS-LIMPAR-TELA      AT 2002 
+           DISPLAY WS-LIMPAR-TELA      AT 2102 
+            .
+      
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR CLIENTE NO ARQUIVO ARQ-CLIENTE               *
+      *----------------------------------------------------------------*
+       2221-GRAVAR-CLIENTE             SECTION.
+      *----------------------------------------------------------------*
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           
+           IF WS-CRUD                  EQUAL 'I'
+             WRITE BOOKCLI
+             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+             IF WS-FS-CLIENTE          EQUAL ZEROS
+                PERFORM 2243-GRAVAR-AUDITORIA-CLI
+                DISPLAY "CADASTRO INSERIDO COM SUCESSO"
+                                       AT 2315
                 STOP ' '
                 PERFORM 2220-LIMPAR-FUNDO
                 DISPLAY WS-LIMPAR-TELA
@@ -1081,9 +1760,10 @@
            
            IF WS-CRUD                  EQUAL 'A'
              REWRITE BOOKCLI
-             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE                         
-             IF 
+             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+             IF
              WS-FS-CLIENTE             EQUAL ZEROS
+                PERFORM 2243-GRAVAR-AUDITORIA-CLI
                 DISPLAY "CLIENTE ALTERADO COM SUCESSO"
                                        AT 2315
                 STOP ' '
@@ -1098,8 +1778,9 @@
            
            IF WS-CRUD                  EQUAL 'D'
              DELETE ARQ-CLIENTE
-             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE                         
+             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
              IF WS-FS-CLIENTE          EQUAL ZEROS
+                PERFORM 2243-GRAVAR-AUDITORIA-CLI
                 MOVE 'CLIENTE EXCLUIDO COM SUCESSO'
                                        TO WS-MENSAGEM
                 DISPLAY WS-MENSAGEM    AT 2315
@@ -1129,6 +1810,49 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR LOG DE AUDITORIA DO ARQUIVO DE CLIENTES      *
+      *(FRWK1999 - PROCEDIMENTOS PARA GRAVACAO DE LOGS DE ERRO)        *
+      *----------------------------------------------------------------*
+       2243-GRAVAR-AUDITORIA-CLI       SECTION.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-AUD-TS
+           MOVE BOOKCLI-COD-CLI        TO WS-AUD-CHAVE
+
+           EVALUATE WS-CRUD
+              WHEN 'I'
+                 MOVE SPACES           TO WS-AUD-ANTES
+                 MOVE BOOKCLI          TO WS-AUD-DEPOIS
+              WHEN 'A'
+                 MOVE WS-BOOKCLI-ANTES TO WS-AUD-ANTES
+                 MOVE BOOKCLI          TO WS-AUD-DEPOIS
+              WHEN 'D'
+                 MOVE BOOKCLI          TO WS-AUD-ANTES
+                 MOVE SPACES           TO WS-AUD-DEPOIS
+           END-EVALUATE
+
+           MOVE SPACES                 TO WS-LINHA-AUD
+           STRING WS-AUD-TS (1:8)      DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-AUD-TS (9:6)      DELIMITED BY SIZE
+                  ' CLIENTE CRUD='     DELIMITED BY SIZE
+                  WS-CRUD              DELIMITED BY SIZE
+                  ' CHAVE='            DELIMITED BY SIZE
+                  WS-AUD-CHAVE         DELIMITED BY SIZE
+                  ' ANTES=['           DELIMITED BY SIZE
+                  WS-AUD-ANTES         DELIMITED BY SIZE
+                  '] DEPOIS=['         DELIMITED BY SIZE
+                  WS-AUD-DEPOIS        DELIMITED BY SIZE
+                  ']'                  DELIMITED BY SIZE
+                  INTO WS-LINHA-AUD
+           WRITE FD-ARQ-AUDITORIA      FROM WS-LINHA-AUD
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           PERFORM 2240-TESTAR-FS-ARQ-AUDITORIA
+           .
+      *----------------------------------------------------------------*
+       2243-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *ROTINA PARA MOVER DADOS PARA O ARQUIVO DE CLIENTES              *
       *----------------------------------------------------------------*
        2222-MOVER-REGISTRO-CLI         SECTION.
@@ -1142,12 +1866,15 @@
            END-READ
            IF WS-ACHOU-COD             EQUAL 'N'
              MOVE WS-CNPJ              TO BOOKCLI-CNPJ
+             MOVE 'CNPJ'               TO BOOKCLI-TIPO-DOC
+             MOVE ZEROS                TO BOOKCLI-CPF
              MOVE 'S'                  TO WS-ACHOU-COD
              READ ARQ-CLIENTE          KEY IS BOOKCLI-CNPJ
                                        INVALID KEY
                MOVE 'N'                TO WS-ACHOU-COD
              END-READ
              IF WS-ACHOU-COD           EQUAL 'N'
+               MOVE 'I'                TO WS-CRUD
                MOVE WS-RZ-SOCIAL       TO BOOKCLI-RZ-SOCIAL
                MOVE WS-LATITUDE-CLI    TO BOOKCLI-LATITUDE-CLI
                MOVE WS-LONGITUDE-CLI   TO BOOKCLI-LONGITUDE-CLI
@@ -1156,8 +1883,11 @@
                PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
                IF WS-FS-CLIENTE        EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
-               END-IF            
+                 PERFORM 2243-GRAVAR-AUDITORIA-CLI
+               END-IF
              ELSE
+               MOVE 'A'                TO WS-CRUD
+               MOVE BOOKCLI            TO WS-BOOKCLI-ANTES
                MOVE WS-RZ-SOCIAL       TO BOOKCLI-RZ-SOCIAL
                MOVE WS-LATITUDE-CLI    TO BOOKCLI-LATITUDE-CLI
                MOVE WS-LONGITUDE-CLI   TO BOOKCLI-LONGITUDE-CLI
@@ -1166,6 +1896,7 @@
                PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
                IF WS-FS-CLIENTE        EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
+                 PERFORM 2243-GRAVAR-AUDITORIA-CLI
                END-IF
              END-IF
            ELSE
@@ -1177,12 +1908,11 @@
              END-READ
              IF WS-ACHOU-COD           EQUAL 'N'
                MOVE 'REGISTRO INCONSISTENTE'
-                          
-                            TO WS-MENSAGEM
-               DISPLAY WS-MENSAGEM     AT 2310
-               STOP ' '
-               DISPLAY WS-LIMPAR-TELA  AT 2302
+                                       TO WS-MOTIVO-REJ
+               PERFORM 2241-GRAVAR-REJEITADO-CLI
              ELSE
+               MOVE 'A'                TO WS-CRUD
+               MOVE BOOKCLI            TO WS-BOOKCLI-ANTES
                MOVE WS-RZ-SOCIAL       TO BOOKCLI-RZ-SOCIAL
                MOVE WS-LATITUDE-CLI    TO BOOKCLI-LATITUDE-CLI
                MOVE WS-LONGITUDE-CLI   TO BOOKCLI-LONGITUDE-CLI
@@ -1191,6 +1921,7 @@
                PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
                IF WS-FS-CLIENTE        EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
+                 PERFORM 2243-GRAVAR-AUDITORIA-CLI
                END-IF
              END-IF
            END-IF
@@ -1198,6 +1929,25 @@
       *----------------------------------------------------------------*
        2222-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR LINHA REJEITADA DO ARQUIVO DE CLIENTES       *
+      *----------------------------------------------------------------*
+       2241-GRAVAR-REJEITADO-CLI       SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO WS-LINHA-REJ
+           STRING FD-ARQ-IMPORT        DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WS-MOTIVO-REJ        DELIMITED BY SIZE
+                  INTO WS-LINHA-REJ
+           WRITE FD-ARQ-REJEITADOS     FROM WS-LINHA-REJ
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+           ADD 1                       TO ACU-REJEITADOS
+           .
+      *----------------------------------------------------------------*
+       2241-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       
       *----------------------------------------------------------------*
       *ROTINA PARA EXIBIR A TELA DE SERVICOS DO VENDEDOR               *
@@ -1207,8 +1957,8 @@
       *
            INITIALIZE                  WS-OPCAO
            PERFORM                     UNTIL WS-OPCAO
-                                       EQUAL 5
-             
+                                       EQUAL 6
+
              DISPLAY WS-LIMPAR-TELA    AT 2302
              DISPLAY SS-MENU-OPCAO-VENDEDOR
              DISPLAY SS-TELA-SERVICO
@@ -1232,7 +1982,7 @@
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
                   IF WS-ARQ-VEN-ABERTO  EQUAL 'N'
-                   
+
                   MOVE 'V'          TO WS-RESPOSTA
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
@@ -1243,20 +1993,26 @@
                      PERFORM 2212-ABRIR-ARQUIVO
                    END-IF
                    PERFORM 2234-IMPORTAR-VENDEDOR
+               WHEN 5
+                   IF WS-ARQ-VEN-ABERTO  EQUAL 'N'
+                   MOVE 'V'          TO WS-RESPOSTA
+                     PERFORM 2212-ABRIR-ARQUIVO
+                   END-IF
+                   PERFORM 2253-EXPORTAR-VENDEDOR
                WHEN OTHER
-                   IF WS-OPCAO NOT EQUAL 5
+                   IF WS-OPCAO NOT EQUAL 6
                        DISPLAY WS-LIMPAR-TELA
                                        AT 2302
-                       MOVE 
+                       MOVE
                        'OPCAO INVALIDA - ESCOLHA UMA DAS OPCOES DO MENU'
                                        TO WS-MENSAGEM
                        DISPLAY WS-MENSAGEM
                                        AT 2302
-                       STOP ' '                  
+                       STOP ' '
                    ELSE
-                       DISPLAY WS-LIMPAR-OPCAO 
+                       DISPLAY WS-LIMPAR-OPCAO
                                        AT 2322
-                       PERFORM 2211-LIMPAR-MENU-OPCAO                
+                       PERFORM 2211-LIMPAR-MENU-OPCAO
                    END-IF
              END-EVALUATE
            END-PERFORM
@@ -1291,14 +2047,18 @@
                
               PERFORM UNTIL BOOKLINK-RETORNO EQUAL ZEROS
                  ACCEPT SS-CPF-VENDEDOR
+                 MOVE BOOKVEN-CPF        TO WS-DOC-NUMERO
+                 MOVE 'CPF'              TO WS-DOC-TIPO
                  PERFORM 3230-VALIDAR-CPF-CNPJ
                  IF BOOKLINK-RETORNO        EQUAL 1 OR 2 OR 3
                     DISPLAY WS-LIMPAR-TELA    AT 2302
                     DISPLAY "INFORME UM CPF VALIDO!!!"
                                                  AT 2315
                     STOP ' '
-                 END-IF    
+                 END-IF
                END-PERFORM
+              MOVE BOOKVEN-CPF           TO WS-DOC-NUMERO
+              MOVE 'CPF'                 TO WS-DOC-TIPO
               PERFORM 3230-VALIDAR-CPF-CNPJ
               MOVE 'S'                 TO WS-ACHOU-COD
               READ ARQ-VENDEDOR        KEY IS BOOKVEN-CPF
@@ -1308,8 +2068,36 @@
               IF WS-ACHOU-COD EQUAL 'N'
                 MOVE 'I'               TO WS-CRUD
                 ACCEPT SS-NOME-VENDEDOR
-                ACCEPT SS-LATITUDE-VENDEDOR
-                ACCEPT SS-LONGITUDE-VENDEDOR
+                MOVE 'N'               TO WS-GEO-VALIDO
+                PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                   ACCEPT SS-LATITUDE-VENDEDOR
+                   MOVE BOOKVEN-LATITUDE-VEND
+                                        TO WS-GEO-VALOR
+                   MOVE 'LAT'          TO WS-GEO-TIPO
+                   PERFORM 3231-VALIDAR-GEO
+                   IF WS-GEO-VALIDO    EQUAL 'N'
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                      DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90"
+                                        AT 2315
+                      STOP ' '
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                   END-IF
+                END-PERFORM
+                MOVE 'N'               TO WS-GEO-VALIDO
+                PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                   ACCEPT SS-LONGITUDE-VENDEDOR
+                   MOVE BOOKVEN-LONGITUDE-VEND
+                                        TO WS-GEO-VALOR
+                   MOVE 'LON'          TO WS-GEO-TIPO
+                   PERFORM 3231-VALIDAR-GEO
+                   IF WS-GEO-VALIDO    EQUAL 'N'
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                      DISPLAY "LONGITUDE DEVE ESTAR ENTRE -180 E 180"
+                                        AT 2315
+                      STOP ' '
+                      DISPLAY WS-LIMPAR-TELA AT 2302
+                   END-IF
+                END-PERFORM
                 PERFORM 2235-GRAVAR-VENDEDOR
               ELSE
                 MOVE 'VENDEDOR JA EXISTE NO ARQUIVO'
@@ -1364,6 +2152,7 @@
                        
            IF WS-ACHOU-COD             EQUAL 'S'
              MOVE 'A'                  TO WS-CRUD
+             MOVE BOOKVEN              TO WS-BOOKVEN-ANTES
              DISPLAY BOOKVEN-CPF       AT 0720
              DISPLAY BOOKVEN-NOME      AT 0920
              DISPLAY BOOKVEN-LATITUDE-VEND
@@ -1371,8 +2160,36 @@
              DISPLAY BOOKVEN-LONGITUDE-VEND
                                        AT 1320
              ACCEPT SS-NOME-VENDEDOR
-             ACCEPT SS-LATITUDE-VENDEDOR
-             ACCEPT SS-LONGITUDE-VENDEDOR
+             MOVE 'N'                  TO WS-GEO-VALIDO
+             PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                ACCEPT SS-LATITUDE-VENDEDOR
+                MOVE BOOKVEN-LATITUDE-VEND
+                                        TO WS-GEO-VALOR
+                MOVE 'LAT'             TO WS-GEO-TIPO
+                PERFORM 3231-VALIDAR-GEO
+                IF WS-GEO-VALIDO       EQUAL 'N'
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                   DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90"
+                                        AT 2315
+                   STOP ' '
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                END-IF
+             END-PERFORM
+             MOVE 'N'                  TO WS-GEO-VALIDO
+             PERFORM UNTIL WS-GEO-VALIDO EQUAL 'S'
+                ACCEPT SS-LONGITUDE-VENDEDOR
+                MOVE BOOKVEN-LONGITUDE-VEND
+                                        TO WS-GEO-VALOR
+                MOVE 'LON'             TO WS-GEO-TIPO
+                PERFORM 3231-VALIDAR-GEO
+                IF WS-GEO-VALIDO       EQUAL 'N'
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                   DISPLAY "LONGITUDE DEVE ESTAR ENTRE -180 E 180"
+                                        AT 2315
+                   STOP ' '
+                   DISPLAY WS-LIMPAR-TELA AT 2302
+                END-IF
+             END-PERFORM
              PERFORM 2235-GRAVAR-VENDEDOR
              PERFORM 2220-LIMPAR-FUNDO
              DISPLAY WS-LIMPAR-TELA
@@ -1426,10 +2243,28 @@
              DISPLAY BOOKVEN-LONGITUDE-VEND
                                        AT 1320
              STOP ' '
-             MOVE 'DESEJA REALMENTE EXCLUIR O REGISTRO (S-SIM / N-NAO)'
+             PERFORM 2254-CONTAR-CLIENTES-VEND
+           IF WS-QTD-CLI-VINC          GREATER ZEROS
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+             MOVE WS-QTD-CLI-VINC      TO WS-QTD-CLI-VINC-EDIT
+             DISPLAY 'NAO E POSSIVEL EXCLUIR - EXISTEM '
+                                       AT 2302
+             DISPLAY WS-QTD-CLI-VINC-EDIT
+                                       AT 2334
+             DISPLAY ' CLIENTE(S) VINCULADO(S)'
+                                       AT 2341
+             STOP ' '
+             PERFORM 2220-LIMPAR-FUNDO
+             DISPLAY WS-LIMPAR-TELA
+             DISPLAY SS-TELA-PRINCIPAL
+             DISPLAY SS-TELA-OPCAO
+             DISPLAY SS-SUB-MENU
+             DISPLAY SS-TELA-CADASTRO
+           ELSE
+             MOVE 'DESEJA REALMENTE EXCLUIR (S-SIM / N-NAO)'
                                        TO WS-MENSAGEM
              DISPLAY WS-MENSAGEM       AT 2302
-             
+
              PERFORM UNTIL WS-RESPOSTA EQUAL 'S' OR 'N'
                ACCEPT WS-RESPOSTA      UPPER AT 2355
                 IF WS-RESPOSTA         NOT EQUAL 'S' AND 'N'
@@ -1441,13 +2276,13 @@
                    STOP ' '
                    DISPLAY WS-LIMPAR-TELA
                                        AT 2302
-                   MOVE 
-                   'DESEJA REALMENTE EXCLUIR O REGISTRO (S-SIM / N-NAO)'
+                   MOVE
+                   'DESEJA REALMENTE EXCLUIR (S-SIM / N-NAO)'
                                        TO WS-MENSAGEM
-                   DISPLAY WS-MENSAGEM       AT 2302
+                   DISPLAY WS-MENSAGEM AT 2302
                 END-IF
              END-PERFORM
-             
+
              IF WS-RESPOSTA EQUAL 'S'
                DISPLAY WS-LIMPAR-TELA  AT 2302
                MOVE 'D'                TO WS-CRUD
@@ -1467,6 +2302,7 @@
                DISPLAY SS-SUB-MENU
                DISPLAY SS-TELA-CADASTRO
              END-IF
+           END-IF
            ELSE
                MOVE "VENDEDOR NAO EXISTE NO ARQUIVO"
                                        TO WS-MENSAGEM
@@ -1489,105 +2325,320 @@
       *ROTINA PARA IMPORTAR VENDEDOR EM UM ARQUIVO EXTERNO             *
       *----------------------------------------------------------------*
        2234-IMPORTAR-VENDEDOR          SECTION.
-      *----------------------------------------------------------------*                                                                
-           
-           DISPLAY WS-LIMPAR-TELA      AT 2302
-           MOVE 'INFORME O CAMINHO DO ARQUIVO :'
+      *----------------------------------------------------------------*
+
+           IF WS-MODO-BATCH            EQUAL 'N'
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+             MOVE 'INFORME O CAMINHO DO ARQUIVO :'
                                        TO WS-MENSAGEM
-           DISPLAY WS-MENSAGEM         AT 2302
-           ACCEPT WS-ARQ-IMPORT        AT 2333
+             DISPLAY WS-MENSAGEM       AT 2302
+             ACCEPT WS-ARQ-IMPORT      AT 2333
+             MOVE 'INFORME O CAMINHO DO ARQUIVO DE REJEITADOS :'
+                                       TO WS-MENSAGEM
+             DISPLAY WS-MENSAGEM       AT 2304
+             ACCEPT WS-ARQ-REJEITADOS  AT 2346
+           ELSE
+             DISPLAY 'IMPORTACAO EM LOTE - ARQUIVO: '
+                     FUNCTION TRIM (WS-ARQ-IMPORT)
+           END-IF
+           MOVE SPACES                 TO WS-ARQ-CKP
+           STRING FUNCTION TRIM (WS-ARQ-IMPORT)
+                                       DELIMITED BY SIZE
+                  '.CKP'               DELIMITED BY SIZE
+                  INTO WS-ARQ-CKP
+           MOVE ZEROS                  TO WS-REG-LIDO-VEND
+           PERFORM 2248-LER-CHECKPOINT-VEND
+           IF WS-CKP-REG-VEND          GREATER ZEROS
+             MOVE WS-CKP-REG-VEND      TO WS-CKP-REG-EDIT
+             MOVE 'RETOMANDO IMPORTACAO A PARTIR DO REGISTRO '
+                                       TO WS-MENSAGEM
+             IF WS-MODO-BATCH          EQUAL 'N'
+               DISPLAY WS-MENSAGEM     AT 2306
+               DISPLAY WS-CKP-REG-EDIT AT 2348
+             ELSE
+               DISPLAY FUNCTION TRIM (WS-MENSAGEM) WS-CKP-REG-EDIT
+             END-IF
+           END-IF
+
            MOVE 'I'                    TO WS-RESPOSTA
            PERFORM 2212-ABRIR-ARQUIVO
-           
+           IF WS-ARQ-VEN-ABERTO        EQUAL 'N'
+             MOVE 'V'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+           MOVE 'J'                    TO WS-RESPOSTA
+           PERFORM 2212-ABRIR-ARQUIVO
+
            IF WS-FS-IMPORT-VEND        EQUAL ZEROS
-             PERFORM UNTIL WS-FIM-ARQ-IMPORT-VEND 
+             PERFORM UNTIL WS-FIM-ARQ-IMPORT-VEND
                                        EQUAL'S'
-               INITIALIZE              WS-AREA-ARQ-IMPORT-VEN           
-               READ ARQ-IMPORT-VEND    INTO WS-AREA-ARQ-IMPORT-VEN 
+               INITIALIZE              WS-AREA-ARQ-IMPORT-VEN
+               READ ARQ-IMPORT-VEND    INTO WS-AREA-ARQ-IMPORT-VEN
                MOVE WS-LEITURA         TO WS-OPERACAO
-               PERFORM 2239-TESTAR-FS-ARQ-IMPORT-VEND                   
+               PERFORM 2239-TESTAR-FS-ARQ-IMPORT-VEND
                IF WS-FS-IMPORT-VEND    EQUAL ZEROS
-                 PERFORM 2238-MOVER-REGISTRO-VENDEDOR
+                 ADD 1                 TO WS-REG-LIDO-VEND
+                 IF WS-REG-LIDO-VEND   GREATER WS-CKP-REG-VEND
+                   PERFORM 2238-MOVER-REGISTRO-VENDEDOR
+                   PERFORM 2249-GRAVAR-CHECKPOINT-VEND
+                 END-IF
                ELSE
-                 MOVE 'S'              TO WS-FIM-ARQ-IMPORT-VEND    
+                 MOVE 'S'              TO WS-FIM-ARQ-IMPORT-VEND
                  CLOSE ARQ-IMPORT-VEND
                  MOVE WS-FECHAMENTO    TO WS-OPERACAO
-                 PERFORM 2239-TESTAR-FS-ARQ-IMPORT-VEND             
+                 PERFORM 2239-TESTAR-FS-ARQ-IMPORT-VEND
                  IF WS-FS-IMPORT-VEND  NOT EQUAL ZEROS
+                 AND WS-MODO-BATCH     EQUAL 'N'
                    DISPLAY WS-LIMPAR-TELA
                                        AT 2302
                  END-IF
                END-IF
              END-PERFORM
+             PERFORM 2250-LIMPAR-CHECKPOINT-VEND
            ELSE
-             DISPLAY WS-LIMPAR-TELA    AT 2302
+             IF WS-MODO-BATCH          EQUAL 'N'
+               DISPLAY WS-LIMPAR-TELA  AT 2302
+             END-IF
+           END-IF
+
+           IF WS-ARQ-REJ-ABERTO        EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-REJEITADOS
+             PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+             MOVE 'N'                  TO WS-ARQ-REJ-ABERTO
            END-IF
-           DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
+
+           MOVE ACU-REJEITADOS         TO WS-ACU-REJ-EDIT
+           IF WS-MODO-BATCH            EQUAL 'N'
+             DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
                                        AT 2317
-           STOP ' '
-           DISPLAY WS-LIMPAR-TELA      AT 2302
+             DISPLAY 'REGISTROS REJEITADOS 'WS-ACU-REJ-EDIT
+                                       AT 2318
+             STOP ' '
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+           ELSE
+             DISPLAY 'REGISTROS GRAVADOS 'ACU-GRAVADOS
+             DISPLAY 'REGISTROS REJEITADOS 'WS-ACU-REJ-EDIT
+           END-IF
            INITIALIZE                  ACU-GRAVADOS
+           INITIALIZE                  ACU-REJEITADOS
            .
       *----------------------------------------------------------------*
        2234-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
-      
+      *
       *----------------------------------------------------------------*
-      *ROTINA PARA GRAVAR VENDEDOR NO ARQUIVO ARQ-VENDEDOR             *
+      *ROTINA PARA EXPORTAR O ARQUIVO DE VENDEDORES EM FORMATO CSV     *
       *----------------------------------------------------------------*
-       2235-GRAVAR-VENDEDOR            SECTION.
+       2253-EXPORTAR-VENDEDOR          SECTION.
       *----------------------------------------------------------------*
-           MOVE WS-GRAVACAO            TO WS-OPERACAO
-           
-           IF WS-CRUD                  EQUAL 'I'
-             WRITE BOOKVEN
-             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR                        
-             IF WS-FS-CLIENTE          EQUAL ZEROS
-                MOVE 'VENDEDOR INSERIDO COM SUCESSO'
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'INFORME O CAMINHO DO ARQUIVO DE EXPORTACAO :'
                                        TO WS-MENSAGEM
-                DISPLAY WS-MENSAGEM    AT 2315
-                STOP ' '
-                PERFORM 2220-LIMPAR-FUNDO
-                DISPLAY WS-LIMPAR-TELA
-                DISPLAY SS-TELA-PRINCIPAL
-                DISPLAY SS-TELA-OPCAO
-                DISPLAY SS-SUB-MENU
-                DISPLAY SS-TELA-CADASTRO
-             END-IF
+           DISPLAY WS-MENSAGEM         AT 2302
+           ACCEPT WS-ARQ-EXPORT        AT 2346
+
+           MOVE 'E'                    TO WS-RESPOSTA
+           PERFORM 2212-ABRIR-ARQUIVO
+           IF WS-ARQ-VEN-ABERTO        EQUAL 'N'
+             MOVE 'V'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
            END-IF
-           
-           IF WS-CRUD                  EQUAL 'A'
-             REWRITE BOOKVEN
-             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR                        
+
+           INITIALIZE                  ACU-EXPORT
+           IF WS-ARQ-EXP-ABERTO        EQUAL 'S'
+             MOVE ZEROS                TO BOOKVEN-COD-VEND
+             START ARQ-VENDEDOR        KEY IS NOT LESS BOOKVEN-COD-VEND
+             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
              IF WS-FS-VENDEDOR         EQUAL ZEROS
-                DISPLAY "VENDEDOR ALTERADO COM SUCESSO"
-                                       AT 2315
-                STOP ' '
-                PERFORM 2220-LIMPAR-FUNDO
-                DISPLAY WS-LIMPAR-TELA
-                DISPLAY SS-TELA-PRINCIPAL
-                DISPLAY SS-TELA-OPCAO
-                DISPLAY SS-SUB-MENU
-                DISPLAY SS-TELA-CADASTRO
+               READ ARQ-VENDEDOR
+               PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
              END-IF
+             PERFORM UNTIL WS-FS-VENDEDOR EQUAL '10'
+               IF WS-FS-VENDEDOR       EQUAL ZEROS
+                 MOVE BOOKVEN-LATITUDE-VEND
+                                       TO WS-LAT-EDIT-EXPORT
+                 MOVE BOOKVEN-LONGITUDE-VEND
+                                       TO WS-LON-EDIT-EXPORT
+                 MOVE SPACES           TO WS-LINHA-EXPORT
+                 STRING BOOKVEN-COD-VEND        DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        BOOKVEN-CPF             DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (BOOKVEN-NOME)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-LAT-EDIT-EXPORT)
+                                                DELIMITED BY SIZE
+                        ';'                     DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-LON-EDIT-EXPORT)
+                                                DELIMITED BY SIZE
+                                       INTO WS-LINHA-EXPORT
+                 WRITE FD-ARQ-EXPORT   FROM WS-LINHA-EXPORT
+                 MOVE WS-GRAVACAO      TO WS-OPERACAO
+                 PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+                 ADD 1                 TO ACU-EXPORT
+                 READ ARQ-VENDEDOR
+                 PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+               END-IF
+             END-PERFORM
+
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-EXPORT
+             PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+             MOVE 'N'                  TO WS-ARQ-EXP-ABERTO
+
+             MOVE ACU-EXPORT           TO WS-ACU-EXPORT-EDIT
+             DISPLAY 'REGISTROS EXPORTADOS 'WS-ACU-EXPORT-EDIT
+                                       AT 2317
+             STOP ' '
+             DISPLAY WS-LIMPAR-TELA    AT 2302
            END-IF
-           
-           IF WS-CRUD                  EQUAL 'D'
-             DELETE ARQ-VENDEDOR
-             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR                        
-             IF WS-FS-VENDEDOR         EQUAL ZEROS
-                MOVE 'VENDEDOR EXCLUIDO COM SUCESSO'
-                                       TO WS-MENSAGEM
-                DISPLAY WS-MENSAGEM    AT 2315
-                STOP ' '
-                PERFORM 2220-LIMPAR-FUNDO
-                DISPLAY WS-LIMPAR-TELA
-                DISPLAY SS-TELA-PRINCIPAL
-                DISPLAY SS-TELA-OPCAO
-                DISPLAY SS-SUB-MENU
-                DISPLAY SS-TELA-CADASTRO
-             ELSE
-                MOVE 'NAO FOI POSSIVEL COMPLETAR A ACAO'
+           .
+      *----------------------------------------------------------------*
+       2253-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA CONTAR CLIENTES VINCULADOS A UM VENDEDOR (BOOKVEN-  *
+      *COD-VEND) ANTES DE PERMITIR SUA EXCLUSAO                        *
+      *----------------------------------------------------------------*
+       2254-CONTAR-CLIENTES-VEND       SECTION.
+      *----------------------------------------------------------------*
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           MOVE ZEROS                  TO WS-QTD-CLI-VINC
+           MOVE ZEROS                  TO BOOKCLI-COD-CLI
+           START ARQ-CLIENTE           KEY IS NOT LESS BOOKCLI-COD-CLI
+           PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+           IF WS-FS-CLIENTE            EQUAL ZEROS
+             READ ARQ-CLIENTE
+             PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+           END-IF
+           PERFORM UNTIL WS-FS-CLIENTE EQUAL '10'
+             IF WS-FS-CLIENTE          EQUAL ZEROS
+               IF BOOKCLI-COD-VEND     EQUAL BOOKVEN-COD-VEND
+                 ADD 1                 TO WS-QTD-CLI-VINC
+               END-IF
+               READ ARQ-CLIENTE
+               PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+             END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       2254-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA LER O CHECKPOINT DE IMPORTACAO DO VENDEDOR (RESTART)*
+      *----------------------------------------------------------------*
+       2248-LER-CHECKPOINT-VEND        SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO WS-CKP-REG-VEND
+           OPEN INPUT                  ARQ-CHECKPOINT
+           IF WS-FS-CKP                EQUAL ZEROS
+             READ ARQ-CHECKPOINT        INTO WS-CKP-REG-IO
+             MOVE WS-CKP-REG-IO         TO WS-CKP-REG-VEND
+             CLOSE ARQ-CHECKPOINT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2248-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR O CHECKPOINT DE IMPORTACAO DO VENDEDOR       *
+      *----------------------------------------------------------------*
+       2249-GRAVAR-CHECKPOINT-VEND     SECTION.
+      *----------------------------------------------------------------*
+           MOVE WS-REG-LIDO-VEND        TO WS-CKP-REG-VEND
+                                           WS-CKP-REG-IO
+           OPEN OUTPUT                 ARQ-CHECKPOINT
+           WRITE FD-ARQ-CHECKPOINT     FROM WS-CKP-REG-IO
+           CLOSE ARQ-CHECKPOINT
+           .
+      *----------------------------------------------------------------*
+       2249-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA ZERAR O CHECKPOINT AO CONCLUIR A IMPORTACAO DO      *
+      *VENDEDOR COM SUCESSO (SEM NECESSIDADE DE RESTART)                *
+      *----------------------------------------------------------------*
+       2250-LIMPAR-CHECKPOINT-VEND     SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                  TO WS-CKP-REG-VEND
+                                           WS-CKP-REG-IO
+           OPEN OUTPUT                 ARQ-CHECKPOINT
+           WRITE FD-ARQ-CHECKPOINT     FROM WS-CKP-REG-IO
+           CLOSE ARQ-CHECKPOINT
+           .
+      *----------------------------------------------------------------*
+       2250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR VENDEDOR NO ARQUIVO ARQ-VENDEDOR             *
+      *----------------------------------------------------------------*
+       2235-GRAVAR-VENDEDOR            SECTION.
+      *----------------------------------------------------------------*
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           
+           IF WS-CRUD                  EQUAL 'I'
+             WRITE BOOKVEN
+             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+             IF WS-FS-VENDEDOR         EQUAL ZEROS
+                PERFORM 2244-GRAVAR-AUDITORIA-VEND
+                MOVE 'VENDEDOR INSERIDO COM SUCESSO'
+                                       TO WS-MENSAGEM
+                DISPLAY WS-MENSAGEM    AT 2315
+                STOP ' '
+                PERFORM 2220-LIMPAR-FUNDO
+                DISPLAY WS-LIMPAR-TELA
+                DISPLAY SS-TELA-PRINCIPAL
+                DISPLAY SS-TELA-OPCAO
+                DISPLAY SS-SUB-MENU
+                DISPLAY SS-TELA-CADASTRO
+             END-IF
+           END-IF
+           
+           IF WS-CRUD                  EQUAL 'A'
+             REWRITE BOOKVEN
+             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+             IF WS-FS-VENDEDOR         EQUAL ZEROS
+                PERFORM 2244-GRAVAR-AUDITORIA-VEND
+                DISPLAY "VENDEDOR ALTERADO COM SUCESSO"
+                                       AT 2315
+                STOP ' '
+                PERFORM 2220-LIMPAR-FUNDO
+                DISPLAY WS-LIMPAR-TELA
+                DISPLAY SS-TELA-PRINCIPAL
+                DISPLAY SS-TELA-OPCAO
+                DISPLAY SS-SUB-MENU
+                DISPLAY SS-TELA-CADASTRO
+             END-IF
+           END-IF
+           
+           IF WS-CRUD                  EQUAL 'D'
+             DELETE ARQ-VENDEDOR
+             PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+             IF WS-FS-VENDEDOR         EQUAL ZEROS
+                PERFORM 2244-GRAVAR-AUDITORIA-VEND
+                MOVE 'VENDEDOR EXCLUIDO COM SUCESSO'
+                                       TO WS-MENSAGEM
+                DISPLAY WS-MENSAGEM    AT 2315
+                STOP ' '
+                PERFORM 2220-LIMPAR-FUNDO
+                DISPLAY WS-LIMPAR-TELA
+                DISPLAY SS-TELA-PRINCIPAL
+                DISPLAY SS-TELA-OPCAO
+                DISPLAY SS-SUB-MENU
+                DISPLAY SS-TELA-CADASTRO
+             ELSE
+                MOVE 'NAO FOI POSSIVEL COMPLETAR A ACAO'
                                        TO WS-MENSAGEM
                 DISPLAY WS-MENSAGEM    AT 2315
                 STOP ' '
@@ -1605,6 +2656,104 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR LOG DE AUDITORIA DO ARQUIVO DE VENDEDORES    *
+      *(FRWK1999 - PROCEDIMENTOS PARA GRAVACAO DE LOGS DE ERRO)        *
+      *----------------------------------------------------------------*
+       2244-GRAVAR-AUDITORIA-VEND      SECTION.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-AUD-TS
+           MOVE BOOKVEN-COD-VEND       TO WS-AUD-CHAVE
+
+           EVALUATE WS-CRUD
+              WHEN 'I'
+                 MOVE SPACES           TO WS-AUD-ANTES
+                 MOVE BOOKVEN          TO WS-AUD-DEPOIS
+              WHEN 'A'
+                 MOVE WS-BOOKVEN-ANTES TO WS-AUD-ANTES
+                 MOVE BOOKVEN          TO WS-AUD-DEPOIS
+              WHEN 'D'
+                 MOVE BOOKVEN          TO WS-AUD-ANTES
+                 MOVE SPACES           TO WS-AUD-DEPOIS
+           END-EVALUATE
+
+           MOVE SPACES                 TO WS-LINHA-AUD
+           STRING WS-AUD-TS (1:8)      DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-AUD-TS (9:6)      DELIMITED BY SIZE
+                  ' VENDEDOR CRUD='    DELIMITED BY SIZE
+                  WS-CRUD              DELIMITED BY SIZE
+                  ' CHAVE='            DELIMITED BY SIZE
+                  WS-AUD-CHAVE         DELIMITED BY SIZE
+                  ' ANTES=['           DELIMITED BY SIZE
+                  WS-AUD-ANTES         DELIMITED BY SIZE
+                  '] DEPOIS=['         DELIMITED BY SIZE
+                  WS-AUD-DEPOIS        DELIMITED BY SIZE
+                  ']'                  DELIMITED BY SIZE
+                  INTO WS-LINHA-AUD
+           WRITE FD-ARQ-AUDITORIA      FROM WS-LINHA-AUD
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           PERFORM 2240-TESTAR-FS-ARQ-AUDITORIA
+           .
+      *----------------------------------------------------------------*
+       2244-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTE DE FILE STATUS DO ARQUIVO ARQ-REJEITADOS  *
+      *----------------------------------------------------------------*
+       2236-TESTAR-FS-ARQ-REJEITADOS   SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WS-FS-REJEITADOS        NOT EQUAL ZEROS)
+               DISPLAY 'ERRO FILE STATUS: ',WS-FS-REJEITADOS,
+               ' OPERACAO: ',WS-OPERACAO,' ARQUIVO REJEITADOS'
+                                       AT 2302
+               STOP ' '
+               DISPLAY WS-LIMPAR-TELA
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       2236-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTE DE FILE STATUS DO ARQUIVO ARQ-AUDITORIA   *
+      *----------------------------------------------------------------*
+       2240-TESTAR-FS-ARQ-AUDITORIA    SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WS-FS-AUDITORIA         NOT EQUAL ZEROS AND '05')
+               DISPLAY 'ERRO FILE STATUS: ',WS-FS-AUDITORIA,
+               ' OPERACAO: ',WS-OPERACAO,' ARQUIVO AUDITORIA'
+                                       AT 2302
+               STOP ' '
+               DISPLAY WS-LIMPAR-TELA
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       2240-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTE DE FILE STATUS DO ARQUIVO ARQ-EXPORT      *
+      *----------------------------------------------------------------*
+       2252-TESTAR-FS-ARQ-EXPORT       SECTION.
+      *----------------------------------------------------------------*
+           IF (WS-FS-EXPORT            NOT EQUAL ZEROS)
+             DISPLAY 'ERRO FILE STATUS: ',WS-FS-EXPORT,
+             ' OPERACAO: ',WS-OPERACAO,' ARQUIVO EXPORT'
+                                       AT 2302
+               STOP ' '
+             DISPLAY WS-LIMPAR-TELA    AT 2302
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2252-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       *    ROTINA PARA TESTE DE FILE STATUS DO ARQUIVO ARQ-VENDEDOR    *
       *----------------------------------------------------------------*
        2237-TESTAR-FS-ARQ-VENDEDOR     SECTION.
@@ -1647,24 +2796,29 @@
                MOVE 'N'                TO WS-ACHOU-COD
              END-READ
              IF WS-ACHOU-COD           EQUAL 'N'
+               MOVE 'I'                TO WS-CRUD
                MOVE WS-NOME            TO BOOKVEN-NOME
-               MOVE WS-LATITUDE-VEND   TO BOOKVEN-LATITUDE-VEND         
+               MOVE WS-LATITUDE-VEND   TO BOOKVEN-LATITUDE-VEND
                MOVE WS-LONGITUDE-VEND  TO BOOKVEN-LONGITUDE-VEND
                WRITE BOOKVEN
                MOVE WS-GRAVACAO        TO WS-OPERACAO
                PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
                IF WS-FS-VENDEDOR       EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
-               END-IF            
+                 PERFORM 2244-GRAVAR-AUDITORIA-VEND
+               END-IF
              ELSE
+               MOVE 'A'                TO WS-CRUD
+               MOVE BOOKVEN            TO WS-BOOKVEN-ANTES
                MOVE WS-NOME            TO BOOKVEN-NOME
-               MOVE WS-LATITUDE-VEND   TO BOOKVEN-LATITUDE-VEND         
-               MOVE WS-LONGITUDE-VEND  TO BOOKVEN-LONGITUDE-VEND        
+               MOVE WS-LATITUDE-VEND   TO BOOKVEN-LATITUDE-VEND
+               MOVE WS-LONGITUDE-VEND  TO BOOKVEN-LONGITUDE-VEND
                REWRITE BOOKVEN
                MOVE WS-GRAVACAO        TO WS-OPERACAO
                PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
                IF WS-FS-VENDEDOR       EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
+                 PERFORM 2244-GRAVAR-AUDITORIA-VEND
                END-IF
              END-IF
            ELSE
@@ -1676,19 +2830,34 @@
              END-READ
              IF WS-ACHOU-COD           EQUAL 'N'
                MOVE 'REGISTRO INCONSISTENTE'
-                          
-                            TO WS-MENSAGEM
-               DISPLAY WS-MENSAGEM     AT 2310
-               STOP ' '
-               DISPLAY WS-LIMPAR-TELA  AT 2302
+                                       TO WS-MOTIVO-REJ
+               PERFORM 2242-GRAVAR-REJEITADO-VEND
              END-IF
            END-IF
-           MOVE ZEROS                  TO ACU-GRAVADOS
            .
-           
+
       *----------------------------------------------------------------*
        2238-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR LINHA REJEITADA DO ARQUIVO DE VENDEDORES     *
+      *----------------------------------------------------------------*
+       2242-GRAVAR-REJEITADO-VEND      SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO WS-LINHA-REJ
+           STRING FD-ARQ-IMPORT-VEND   DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WS-MOTIVO-REJ        DELIMITED BY SIZE
+                  INTO WS-LINHA-REJ
+           WRITE FD-ARQ-REJEITADOS     FROM WS-LINHA-REJ
+           MOVE WS-GRAVACAO            TO WS-OPERACAO
+           PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+           ADD 1                       TO ACU-REJEITADOS
+           .
+      *----------------------------------------------------------------*
+       2242-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       
       *----------------------------------------------------------------*
       *ROTINA PARA TESTAR FILETATUS DO ARQ-IMPORT-VENDEDOR             *
@@ -1728,8 +2897,9 @@
                  WHEN 1
                    PERFORM 2310-OPCOES-RELATORIO
                  WHEN 2
-                     
+                   PERFORM 2330-OPCOES-RELATORIO-RAZAO
                  WHEN 3
+                   PERFORM 2350-OPCOES-RELATORIO-VENDEDOR
                  WHEN OTHER
                    IF WS-OPCAO NOT EQUAL 4
                      DISPLAY WS-LIMPAR-TELA
@@ -1770,6 +2940,7 @@
            MOVE 'UTILIZE [S-SIM] OU [N] PARA SELECIONAR OS FILTROS'
                                        TO WS-MENSAGEM
            DISPLAY WS-MENSAGEM         AT 2310
+           MOVE SPACE                  TO WS-ASC
            PERFORM UNTIL WS-ASC EQUAL 'S' OR 'N'
                ACCEPT  SS-ASC
                IF WS-ASC               NOT EQUAL 'S' AND 'N'
@@ -1793,7 +2964,10 @@
                   END-IF
                END-IF
            END-PERFORM
-           
+
+           MOVE 'N'                    TO WS-IMPRIME-RELAT
+           ACCEPT  SS-IMPRIME
+
           DISPLAY WS-LIMPAR-TELA      AT 2302
            MOVE 'INFORME O CODIGO DO CLIENTE OU ZEROS PARA LISTAR TODOS'
                                        TO WS-MENSAGEM
@@ -1813,20 +2987,21 @@
               END-READ
            END-IF
            
-           IF WS-ACHOU-COD             EQUAL 'S' 
-           AND BOOKCLI-COD-CLI         EQUAL ZEROS 
+           IF WS-ACHOU-COD             EQUAL 'S'
+           AND BOOKCLI-COD-CLI         EQUAL ZEROS
              DISPLAY WS-LIMPAR-TELA    AT 2302
              MOVE 'CODIGO NAO ENCONTRADO'
                                        TO WS-MENSAGEM
-             DISPLAY WS-MENSAGEM       AT 2310 
+             DISPLAY WS-MENSAGEM       AT 2310
              STOP ' '
              DISPLAY WS-LIMPAR-TELA    AT 2302
-             DISPLAY WS-LIMPAR-OPCAO 
+             DISPLAY WS-LIMPAR-OPCAO
                                        AT 2322
-             PERFORM 2211-LIMPAR-MENU-OPCAO                             
-           ELSE                                                         
-             PERFORM 2320-VISUALIZAR-RELATORIO                          
-           END-IF   
+             PERFORM 2211-LIMPAR-MENU-OPCAO
+           ELSE
+             MOVE '1'                 TO WS-TIPO-FILTRO-RELAT
+             PERFORM 2320-VISUALIZAR-RELATORIO
+           END-IF
            
            
            .                                                            
@@ -1836,74 +3011,690 @@
       *----------------------------------------------------------------*  
                                                                           
       *----------------------------------------------------------------*
-      *ROTINA PARA GERAR RELATORIO                                     *
+      *ROTINA PARA GERAR RELATORIO (ASC/DESC, COM NAVEGACAO N/P/X)     *
+      *ATENDE OS FILTROS POR CODIGO (1), RAZAO SOCIAL (2) E VENDEDOR (3)*
+      *ATRAVES DE WS-TIPO-FILTRO-RELAT, TESTADO EM 2325-TESTAR-FILTRO  *
       *----------------------------------------------------------------*
        2320-VISUALIZAR-RELATORIO       SECTION.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WS-FIM-ARQ-CLI
+           IF WS-IMPRIME-RELAT         EQUAL 'S'
+              PERFORM 2321-ABRIR-ARQ-RELAT
+           END-IF
+
            IF WS-ASC                   EQUAL 'S'
-             MOVE ZEROS                TO BOOKCLI-COD-CLI
-             START ARQ-CLIENTE KEY EQUAL BOOKCLI-COD-CLI
-             
-             PERFORM UNTIL WS-FIM-ARQ-CLI EQUAL'S'
-                READ ARQ-CLIENTE
-                PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
-                IF WS-FS-CLIENTE       EQUAL '10'
-                  MOVE 'S'             TO WS-FIM-ARQ-CLI
-                END-IF
-                IF WS-FS-CLIENTE    EQUAL ZEROS
-                   PERFORM 2220-LIMPAR-FUNDO
-                   DISPLAY WS-LIMPAR-TELA      AT 2302
-                   DISPLAY WS-LIMPAR-TELA      AT 0202
-                   MOVE 'R E L A T O R I O'
+              PERFORM 2326-POSICIONAR-INICIO-ASC
+           ELSE
+              PERFORM 2327-POSICIONAR-INICIO-DESC
+           END-IF
+
+           PERFORM UNTIL WS-FIM-ARQ-CLI EQUAL 'S'
+                                       OR WS-FS-CLIENTE NOT EQUAL ZEROS
+
+              IF WS-IMPRIME-RELAT      EQUAL 'S'
+                 PERFORM 2323-GRAVAR-DETALHE-RELAT
+                 PERFORM 2329-LER-PROXIMO-COM-FILTRO
+              ELSE
+                 PERFORM 2220-LIMPAR-FUNDO
+                 DISPLAY WS-LIMPAR-TELA      AT 2302
+                 DISPLAY WS-LIMPAR-TELA      AT 0202
+                 MOVE 'R E L A T O R I O'
                                        TO WS-MENSAGEM
-                   DISPLAY WS-MENSAGEM         AT 0217                  
-                    
-                   DISPLAY SS-TELA-INSERIR-CLIENTE
-                   DISPLAY BOOKCLI-COD-CLI  AT 0520
-                   DISPLAY BOOKCLI-CNPJ     AT 0720
-                   DISPLAY BOOKCLI-RZ-SOCIAL        
+                 DISPLAY WS-MENSAGEM         AT 0217
+
+                 DISPLAY SS-TELA-INSERIR-CLIENTE
+                 DISPLAY BOOKCLI-COD-CLI  AT 0520
+                 EVALUATE BOOKCLI-TIPO-DOC
+                    WHEN 'CPF'
+                       DISPLAY BOOKCLI-CPF  AT 0820
+                    WHEN OTHER
+                       DISPLAY BOOKCLI-CNPJ AT 0720
+                 END-EVALUATE
+                 DISPLAY BOOKCLI-RZ-SOCIAL
                                        AT 0920
-                   DISPLAY BOOKCLI-LATITUDE-CLI
+                 DISPLAY BOOKCLI-LATITUDE-CLI
                                        AT 1120
-                   DISPLAY BOOKCLI-LONGITUDE-CLI
+                 DISPLAY BOOKCLI-LONGITUDE-CLI
                                        AT 1320
-                   STOP ' '
-                   DISPLAY WS-LIMPAR-TELA      AT 2302
-                   MOVE 'PRESSIONE ENTER PARA PROXIMO '
+                 DISPLAY BOOKCLI-COD-VEND
+                                       AT 1520
+
+                 MOVE 'INFORME [N]PROXIMO [P]ANTERIOR [X]SAIR'
                                        TO WS-MENSAGEM
-                   DISPLAY WS-MENSAGEM         AT 0217
-                   STOP ' '
-                   PERFORM 2220-LIMPAR-FUNDO
-                   DISPLAY
-                    WS-LIMPAR-TELA      AT 2302
-                END-IF
-             END-PERFORM
+                 DISPLAY WS-MENSAGEM         AT 2302
+                 MOVE SPACES                TO WS-NAVEGACAO
+                 ACCEPT  WS-NAVEGACAO        AT 2345
+
+                 EVALUATE WS-NAVEGACAO
+                    WHEN 'P'
+                       PERFORM 2328-LER-ANTERIOR-COM-FILTRO
+                    WHEN 'X'
+                       MOVE 'S'             TO WS-FIM-ARQ-CLI
+                    WHEN OTHER
+                       PERFORM 2329-LER-PROXIMO-COM-FILTRO
+                 END-EVALUATE
+
+                 PERFORM 2220-LIMPAR-FUNDO
+                 DISPLAY WS-LIMPAR-TELA      AT 2302
+              END-IF
+           END-PERFORM
+
+           IF WS-IMPRIME-RELAT         EQUAL 'S'
+              PERFORM 2324-FECHAR-ARQ-RELAT
+           END-IF.
+      *----------------------------------------------------------------*
+       2320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA ABRIR O ARQUIVO DE RELATORIO E GRAVAR O CABECALHO   *
+      *----------------------------------------------------------------*
+       2321-ABRIR-ARQ-RELAT            SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'INFORME O CAMINHO DO ARQUIVO DE RELATORIO :'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2302
+           ACCEPT  WS-ARQ-RELAT        AT 2348
+
+           MOVE 'R'                    TO WS-RESPOSTA
+           PERFORM 2212-ABRIR-ARQUIVO
+
+           MOVE ZEROS                  TO ACU-RELAT
+           MOVE ZEROS                  TO WS-PAGINA-RELAT
+           MOVE 99                     TO WS-LINHAS-PAGINA.
+      *----------------------------------------------------------------*
+       2321-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR O CABECALHO DE UMA NOVA PAGINA DO RELATORIO  *
+      *----------------------------------------------------------------*
+       2322-GRAVAR-CABECALHO-RELAT     SECTION.
+      *----------------------------------------------------------------*
+           ADD 1                       TO WS-PAGINA-RELAT
+           IF WS-PAGINA-RELAT          NOT EQUAL 1
+              MOVE SPACES               TO WS-LINHA-RELAT
+              WRITE FD-ARQ-RELAT        FROM WS-LINHA-RELAT
+           END-IF
+
+           MOVE SPACES                 TO WS-LINHA-RELAT
+           STRING 'RELATORIO DE CLIENTES'    DELIMITED BY SIZE
+                  '  -  PAGINA '             DELIMITED BY SIZE
+                  WS-PAGINA-RELAT            DELIMITED BY SIZE
+                  INTO WS-LINHA-RELAT
+           WRITE FD-ARQ-RELAT          FROM WS-LINHA-RELAT
+
+           MOVE SPACES                 TO WS-LINHA-RELAT
+           STRING 'CODIGO  CNPJ           '   DELIMITED BY SIZE
+                  'RAZAO SOCIAL                     '
+                                              DELIMITED BY SIZE
+                  'LATITUDE      LONGITUDE     VENDEDOR'
+                                              DELIMITED BY SIZE
+                  INTO WS-LINHA-RELAT
+           WRITE FD-ARQ-RELAT          FROM WS-LINHA-RELAT
+           MOVE ZEROS                  TO WS-LINHAS-PAGINA.
+      *----------------------------------------------------------------*
+       2322-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR UMA LINHA DE DETALHE NO RELATORIO            *
+      *----------------------------------------------------------------*
+       2323-GRAVAR-DETALHE-RELAT       SECTION.
+      *----------------------------------------------------------------*
+           IF WS-LINHAS-PAGINA         NOT LESS 20
+              PERFORM 2322-GRAVAR-CABECALHO-RELAT
+           END-IF
+
+           MOVE BOOKCLI-COD-CLI        TO WS-COD-CLI-EDIT
+           EVALUATE BOOKCLI-TIPO-DOC
+              WHEN 'CPF'
+                 MOVE ZEROS            TO WS-CNPJ-EDIT
+                 MOVE BOOKCLI-CPF      TO WS-CPF-REL-EDIT
+              WHEN OTHER
+                 MOVE BOOKCLI-CNPJ     TO WS-CNPJ-EDIT
+                 MOVE ZEROS            TO WS-CPF-REL-EDIT
+           END-EVALUATE
+           MOVE BOOKCLI-LATITUDE-CLI   TO WS-LATITUDE-EDIT
+           MOVE BOOKCLI-LONGITUDE-CLI  TO WS-LONGITUDE-EDIT
+           MOVE BOOKCLI-COD-VEND       TO WS-COD-VEND-EDIT
+
+           MOVE SPACES                 TO WS-LINHA-RELAT
+           STRING WS-COD-CLI-EDIT      DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-CNPJ-EDIT         DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-CPF-REL-EDIT      DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  BOOKCLI-RZ-SOCIAL    DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-LATITUDE-EDIT     DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-LONGITUDE-EDIT    DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-COD-VEND-EDIT     DELIMITED BY SIZE
+                  INTO WS-LINHA-RELAT
+           WRITE FD-ARQ-RELAT          FROM WS-LINHA-RELAT
+
+           ADD 1                       TO ACU-RELAT
+           ADD 1                       TO WS-LINHAS-PAGINA.
+      *----------------------------------------------------------------*
+       2323-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA GRAVAR O RODAPE E FECHAR O ARQUIVO DE RELATORIO     *
+      *----------------------------------------------------------------*
+       2324-FECHAR-ARQ-RELAT           SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO WS-LINHA-RELAT
+           WRITE FD-ARQ-RELAT          FROM WS-LINHA-RELAT
+
+           MOVE ACU-RELAT              TO WS-ACU-RELAT-EDIT
+           MOVE SPACES                 TO WS-LINHA-RELAT
+           STRING 'TOTAL DE REGISTROS LISTADOS: '  DELIMITED BY SIZE
+                  WS-ACU-RELAT-EDIT                DELIMITED BY SIZE
+                  INTO WS-LINHA-RELAT
+           WRITE FD-ARQ-RELAT          FROM WS-LINHA-RELAT
+
+           CLOSE ARQ-RELAT
+           MOVE 'N'                    TO WS-ARQ-RELAT-ABERTO
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'RELATORIO GRAVADO COM SUCESSO NO ARQUIVO INFORMADO'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2310
+           STOP ' '
+           DISPLAY WS-LIMPAR-TELA      AT 2302.
+      *----------------------------------------------------------------*
+       2324-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA TESTAR SE O REGISTRO ATUAL PASSA NO FILTRO ATIVO    *
+      *----------------------------------------------------------------*
+       2325-TESTAR-FILTRO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+           EVALUATE WS-TIPO-FILTRO-RELAT
+              WHEN '2'
+                 PERFORM 2341-TESTAR-RAZAO-SOCIAL
+                 MOVE WS-ACHOU-RAZAO     TO WS-FILTRO-OK
+              WHEN '3'
+                 IF BOOKCLI-COD-VEND     EQUAL WS-COD-VEND-FILTRO
+                    MOVE 'S'             TO WS-FILTRO-OK
+                 ELSE
+                    MOVE 'N'             TO WS-FILTRO-OK
+                 END-IF
+              WHEN OTHER
+                 MOVE 'S'                TO WS-FILTRO-OK
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       2325-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA POSICIONAR NO PRIMEIRO REGISTRO (ORDEM CRESCENTE)   *
+      *----------------------------------------------------------------*
+       2326-POSICIONAR-INICIO-ASC      SECTION.
+      *----------------------------------------------------------------*
+           IF WS-TIPO-FILTRO-RELAT     NOT EQUAL '1'
+              MOVE ZEROS                TO BOOKCLI-COD-CLI
+           END-IF
+           START ARQ-CLIENTE KEY IS NOT LESS BOOKCLI-COD-CLI
+           PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+           IF WS-FS-CLIENTE            EQUAL ZEROS
+              MOVE 'F'                  TO WS-DIR-LEITURA
+              READ ARQ-CLIENTE
+              PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+              IF WS-FS-CLIENTE         EQUAL ZEROS
+                 PERFORM 2325-TESTAR-FILTRO-RELATORIO
+                 IF WS-FILTRO-OK       NOT EQUAL 'S'
+                    PERFORM 2332-LER-FISICO
+                 END-IF
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2326-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA POSICIONAR NO ULTIMO REGISTRO (ORDEM DECRESCENTE)   *
+      *----------------------------------------------------------------*
+       2327-POSICIONAR-INICIO-DESC     SECTION.
+      *----------------------------------------------------------------*
+           IF WS-TIPO-FILTRO-RELAT     NOT EQUAL '1'
+           OR BOOKCLI-COD-CLI          EQUAL ZEROS
+              MOVE 9999999               TO BOOKCLI-COD-CLI
+           END-IF
+           START ARQ-CLIENTE KEY IS NOT GREATER BOOKCLI-COD-CLI
+           PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+           IF WS-FS-CLIENTE            EQUAL ZEROS
+              MOVE 'R'                  TO WS-DIR-LEITURA
+              READ ARQ-CLIENTE
+              PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+              IF WS-FS-CLIENTE         EQUAL ZEROS
+                 PERFORM 2325-TESTAR-FILTRO-RELATORIO
+                 IF WS-FILTRO-OK       NOT EQUAL 'S'
+                    PERFORM 2332-LER-FISICO
+                 END-IF
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2327-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA LER O REGISTRO ANTERIOR DA LISTAGEM (TECLA [P])     *
+      *----------------------------------------------------------------*
+       2328-LER-ANTERIOR-COM-FILTRO    SECTION.
+      *----------------------------------------------------------------*
+           IF WS-ASC                   EQUAL 'S'
+              MOVE 'R'                 TO WS-DIR-LEITURA
            ELSE
-             MOVE 9999999              TO BOOKCLI-COD-CLI
-             START ARQ-CLIENTE KEY EQUAL BOOKCLI-COD-CLI
-           END-IF.                                                                                                                          
+              MOVE 'F'                 TO WS-DIR-LEITURA
+           END-IF
+           PERFORM 2332-LER-FISICO.
       *----------------------------------------------------------------*
-       2320-99-FIM.                    EXIT.                            
-      *----------------------------------------------------------------*  
-      
+       2328-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA LER O PROXIMO REGISTRO DA LISTAGEM (TECLA [N])      *
+      *----------------------------------------------------------------*
+       2329-LER-PROXIMO-COM-FILTRO     SECTION.
+      *----------------------------------------------------------------*
+           IF WS-ASC                   EQUAL 'S'
+              MOVE 'F'                 TO WS-DIR-LEITURA
+           ELSE
+              MOVE 'R'                 TO WS-DIR-LEITURA
+           END-IF
+           PERFORM 2332-LER-FISICO.
+      *----------------------------------------------------------------*
+       2329-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA LER FISICAMENTE NA DIRECAO WS-DIR-LEITURA ATE ACHAR *
+      *UM REGISTRO QUE PASSE NO FILTRO ATIVO, OU ATE FIM/INICIO ARQ.   *
+      *----------------------------------------------------------------*
+       2332-LER-FISICO                 SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WS-FILTRO-OK
+           PERFORM UNTIL WS-FILTRO-OK  EQUAL 'S'
+                                       OR WS-FS-CLIENTE NOT EQUAL ZEROS
+              IF WS-DIR-LEITURA        EQUAL 'F'
+                 READ ARQ-CLIENTE
+              ELSE
+                 READ ARQ-CLIENTE      PREVIOUS RECORD
+              END-IF
+              PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+              IF WS-FS-CLIENTE         EQUAL ZEROS
+                 PERFORM 2325-TESTAR-FILTRO-RELATORIO
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2332-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA FILTRO DE RELATORIO POR RAZAO SOCIAL                *
+      *----------------------------------------------------------------*
+       2330-OPCOES-RELATORIO-RAZAO     SECTION.
+      *----------------------------------------------------------------*
+           INITIALIZE                  WS-OPCAO
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           DISPLAY SS-MENU-OPCAO-CLIENTE
+           DISPLAY SS-TELA-FILTRO-RAZAO
+           MOVE 'F I L T R O S'        TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 1361
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'UTILIZE [S-SIM] OU [N] PARA SELECIONAR OS FILTROS'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2310
+           MOVE SPACE                  TO WS-ASC
+           PERFORM UNTIL WS-ASC EQUAL 'S' OR 'N'
+               ACCEPT  SS-ASC-RAZAO
+               IF WS-ASC               NOT EQUAL 'S' AND 'N'
+                 DISPLAY WS-LIMPAR-TELA    AT 2302
+                 MOVE ' OPCAO INVALIDA ULTILIZE [S] OU [N]'
+                                       TO WS-MENSAGEM
+                 DISPLAY WS-MENSAGEM   AT 2310
+                 STOP ' '
+                 DISPLAY WS-LIMPAR-TELA    AT 2302
+                 MOVE
+                     'UTILIZE [S-SIM] OU [N] PARA SELECIONAR OS FILTROS'
+                                       TO WS-MENSAGEM
+                 DISPLAY WS-MENSAGEM   AT 2310
+               ELSE
+                  IF WS-ASC            EQUAL 'S'
+                    MOVE 'N'           TO WS-DESC
+                    DISPLAY 'N'        AT 1677
+                  ELSE
+                    MOVE 'S'           TO WS-DESC
+                    DISPLAY 'S'        AT 1677
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 'N'                    TO WS-IMPRIME-RELAT
+           ACCEPT  SS-IMPRIME-RAZAO
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'INFORME A RAZAO SOCIAL OU PARTE DELA PARA FILTRAR'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2310
+
+           ACCEPT  SS-RAZAO-RELAT
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           MOVE '2'                    TO WS-TIPO-FILTRO-RELAT
+           PERFORM 2320-VISUALIZAR-RELATORIO
+           .
+      *
+      *----------------------------------------------------------------*
+       2330-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA TESTAR SE A RAZAO SOCIAL CONTEM O FILTRO INFORMADO  *
+      *----------------------------------------------------------------*
+       2341-TESTAR-RAZAO-SOCIAL        SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU-RAZAO
+           COMPUTE WS-RAZAO-LEN =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-RAZAO-FILTRO))
+           COMPUTE WS-CAMPO-LEN =
+                   FUNCTION LENGTH (FUNCTION TRIM (BOOKCLI-RZ-SOCIAL))
+           IF WS-RAZAO-LEN EQUAL ZEROS
+              MOVE 'S' TO WS-ACHOU-RAZAO
+           ELSE
+              IF WS-CAMPO-LEN NOT LESS WS-RAZAO-LEN
+                 MOVE 1 TO WS-POS-TESTE
+                 PERFORM UNTIL WS-POS-TESTE GREATER
+                         (WS-CAMPO-LEN - WS-RAZAO-LEN + 1)
+                         OR WS-ACHOU-RAZAO EQUAL 'S'
+                    IF BOOKCLI-RZ-SOCIAL (WS-POS-TESTE : WS-RAZAO-LEN)
+                       EQUAL WS-RAZAO-FILTRO (1 : WS-RAZAO-LEN)
+                       MOVE 'S' TO WS-ACHOU-RAZAO
+                    END-IF
+                    ADD 1 TO WS-POS-TESTE
+                 END-PERFORM
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2341-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA FILTRO DE RELATORIO POR CODIGO DO VENDEDOR          *
+      *----------------------------------------------------------------*
+       2350-OPCOES-RELATORIO-VENDEDOR  SECTION.
+      *----------------------------------------------------------------*
+           INITIALIZE                  WS-OPCAO
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           DISPLAY SS-MENU-OPCAO-VENDEDOR
+           DISPLAY SS-TELA-FILTRO-VENDEDOR
+           MOVE 'F I L T R O S'        TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 1361
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'UTILIZE [S-SIM] OU [N] PARA SELECIONAR OS FILTROS'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2310
+           MOVE SPACE                  TO WS-ASC
+           PERFORM UNTIL WS-ASC EQUAL 'S' OR 'N'
+               ACCEPT  SS-ASC-VENDEDOR
+               IF WS-ASC               NOT EQUAL 'S' AND 'N'
+                 DISPLAY WS-LIMPAR-TELA    AT 2302
+                 MOVE ' OPCAO INVALIDA ULTILIZE [S] OU [N]'
+                                       TO WS-MENSAGEM
+                 DISPLAY WS-MENSAGEM   AT 2310
+                 STOP ' '
+                 DISPLAY WS-LIMPAR-TELA    AT 2302
+                 MOVE
+                     'UTILIZE [S-SIM] OU [N] PARA SELECIONAR OS FILTROS'
+                                       TO WS-MENSAGEM
+                 DISPLAY WS-MENSAGEM   AT 2310
+               ELSE
+                  IF WS-ASC            EQUAL 'S'
+                    MOVE 'N'           TO WS-DESC
+                    DISPLAY 'N'        AT 1677
+                  ELSE
+                    MOVE 'S'           TO WS-DESC
+                    DISPLAY 'S'        AT 1677
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 'N'                    TO WS-IMPRIME-RELAT
+           ACCEPT  SS-IMPRIME-VENDEDOR
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'INFORME O CODIGO DO VENDEDOR PARA FILTRAR OS CLIENTES'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2310
+
+           ACCEPT  SS-COD-VEND-RELAT
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           MOVE '3'                    TO WS-TIPO-FILTRO-RELAT
+           PERFORM 2320-VISUALIZAR-RELATORIO
+           .
+      *
+      *----------------------------------------------------------------*
+       2350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA ATRIBUIR O VENDEDOR MAIS PROXIMO A CADA CLIENTE     *
+      *----------------------------------------------------------------*
+       2400-EXECUTAR-PROCESSAMENTO     SECTION.
+      *----------------------------------------------------------------*
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+           IF WS-ARQ-VEN-ABERTO        EQUAL 'N'
+             MOVE 'V'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'ATRIBUINDO VENDEDOR MAIS PROXIMO A CADA CLIENTE...'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2302
+
+           MOVE ZEROS                 TO BOOKCLI-COD-CLI
+           START ARQ-CLIENTE KEY IS NOT LESS BOOKCLI-COD-CLI
+           PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+           MOVE 'N'                   TO WS-FIM-ARQ-CLI
+           PERFORM UNTIL WS-FIM-ARQ-CLI EQUAL 'S'
+              READ ARQ-CLIENTE
+              PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+              IF WS-FS-CLIENTE         EQUAL '10'
+                 MOVE 'S'              TO WS-FIM-ARQ-CLI
+              END-IF
+              IF WS-FS-CLIENTE         EQUAL ZEROS
+                 PERFORM 2410-ACHAR-VENDEDOR-PROXIMO
+                 IF WS-ACHOU-VEND      EQUAL 'S'
+                    MOVE 'A'           TO WS-CRUD
+                    MOVE BOOKCLI       TO WS-BOOKCLI-ANTES
+                    MOVE WS-COD-VEND-PROXIMO
+                                       TO BOOKCLI-COD-VEND
+                    REWRITE BOOKCLI
+                    PERFORM 2213-TESTAR-FS-ARQ-CLIENTE
+                    IF WS-FS-CLIENTE   EQUAL ZEROS
+                       PERFORM 2243-GRAVAR-AUDITORIA-CLI
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           MOVE 'ATRIBUICAO DE VENDEDORES CONCLUIDA'
+                                       TO WS-MENSAGEM
+           DISPLAY WS-MENSAGEM         AT 2302
+           STOP ' '
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           .
+      *----------------------------------------------------------------*
+       2400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA ACHAR O VENDEDOR MAIS PROXIMO DO CLIENTE ATUAL      *
+      *----------------------------------------------------------------*
+       2410-ACHAR-VENDEDOR-PROXIMO     SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO WS-ACHOU-VEND
+           MOVE ZEROS                  TO WS-MENOR-DISTANCIA
+           MOVE ZEROS                  TO BOOKVEN-COD-VEND
+           START ARQ-VENDEDOR KEY IS NOT LESS BOOKVEN-COD-VEND
+           PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+           MOVE 'N'                    TO WS-FIM-ARQ-VEN
+           PERFORM UNTIL WS-FIM-ARQ-VEN EQUAL 'S'
+              READ ARQ-VENDEDOR
+              PERFORM 2237-TESTAR-FS-ARQ-VENDEDOR
+              IF WS-FS-VENDEDOR         EQUAL '10'
+                 MOVE 'S'              TO WS-FIM-ARQ-VEN
+              END-IF
+              IF WS-FS-VENDEDOR         EQUAL ZEROS
+                 COMPUTE WS-DIST-LAT = BOOKCLI-LATITUDE-CLI -
+                                       BOOKVEN-LATITUDE-VEND
+                 COMPUTE WS-DIST-LON = BOOKCLI-LONGITUDE-CLI -
+                                       BOOKVEN-LONGITUDE-VEND
+                 COMPUTE WS-DISTANCIA =
+                         FUNCTION SQRT ((WS-DIST-LAT * WS-DIST-LAT) +
+                                        (WS-DIST-LON * WS-DIST-LON))
+                 IF WS-ACHOU-VEND       EQUAL 'N'
+                 OR WS-DISTANCIA        LESS WS-MENOR-DISTANCIA
+                    MOVE WS-DISTANCIA   TO WS-MENOR-DISTANCIA
+                    MOVE BOOKVEN-COD-VEND
+                                       TO WS-COD-VEND-PROXIMO
+                    MOVE 'S'           TO WS-ACHOU-VEND
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *ROTINA PARA CONSULTAR UM CPF/CNPJ NOS ARQUIVOS DE CLIENTE E      *
+      *VENDEDOR (VERIFICACAO DE CONFORMIDADE CRUZADA)                  *
+      *----------------------------------------------------------------*
+       2500-CONSULTAR-DOCUMENTO        SECTION.
+      *----------------------------------------------------------------*
+           IF WS-ARQ-CLI-ABERTO        EQUAL 'N'
+             MOVE 'C'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+           IF WS-ARQ-VEN-ABERTO        EQUAL 'N'
+             MOVE 'V'                  TO WS-RESPOSTA
+             PERFORM 2212-ABRIR-ARQUIVO
+           END-IF
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           DISPLAY SS-TELA-CONSULTA-DOCUMENTO
+           ACCEPT  SS-DOCUMENTO-CONSULTA
+
+           MOVE WS-DOC-CONSULTA        TO WS-DOC-CONSULTA-CLI
+           MOVE 'S'                    TO WS-ACHOU-DOC-CLI
+           MOVE WS-DOC-CONSULTA-CLI    TO BOOKCLI-CNPJ
+           READ ARQ-CLIENTE            KEY IS BOOKCLI-CNPJ
+                                       INVALID KEY
+              MOVE 'N'                 TO WS-ACHOU-DOC-CLI
+           END-READ
+           IF WS-ACHOU-DOC-CLI         EQUAL 'N'
+              MOVE WS-DOC-CONSULTA     TO WS-DOC-CONSULTA-CLI-CPF
+              MOVE 'S'                 TO WS-ACHOU-DOC-CLI
+              MOVE WS-DOC-CONSULTA-CLI-CPF
+                                       TO BOOKCLI-CPF
+              READ ARQ-CLIENTE         KEY IS BOOKCLI-CPF
+                                       INVALID KEY
+                 MOVE 'N'              TO WS-ACHOU-DOC-CLI
+              END-READ
+           END-IF
+
+           MOVE WS-DOC-CONSULTA        TO WS-DOC-CONSULTA-VEND
+           MOVE 'S'                    TO WS-ACHOU-DOC-VEND
+           MOVE WS-DOC-CONSULTA-VEND   TO BOOKVEN-CPF
+           READ ARQ-VENDEDOR           KEY IS BOOKVEN-CPF
+                                       INVALID KEY
+              MOVE 'N'                 TO WS-ACHOU-DOC-VEND
+           END-READ
+
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           EVALUATE TRUE
+              WHEN WS-ACHOU-DOC-CLI EQUAL 'S'
+                                  AND WS-ACHOU-DOC-VEND EQUAL 'S'
+                 MOVE 'ENCONTRADO NO CADASTRO DE CLIENTE E DE VENDEDOR'
+                                       TO WS-MENSAGEM
+              WHEN WS-ACHOU-DOC-CLI EQUAL 'S'
+                 MOVE 'ENCONTRADO APENAS NO CADASTRO DE CLIENTE'
+                                       TO WS-MENSAGEM
+              WHEN WS-ACHOU-DOC-VEND EQUAL 'S'
+                 MOVE 'ENCONTRADO APENAS NO CADASTRO DE VENDEDOR'
+                                       TO WS-MENSAGEM
+              WHEN OTHER
+                 MOVE 'DOCUMENTO NAO ENCONTRADO EM NENHUM CADASTRO'
+                                       TO WS-MENSAGEM
+           END-EVALUATE
+           DISPLAY WS-MENSAGEM         AT 2302
+           STOP ' '
+           DISPLAY WS-LIMPAR-TELA      AT 2302
+           .
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *ROTINA PARA VALIDAR CPF                                         *
       *----------------------------------------------------------------*
        3230-VALIDAR-CPF-CNPJ        SECTION.
-      *----------------------------------------------------------------*                                                                                                                                          
-       
+      *----------------------------------------------------------------*
+
            INITIALIZE                    WS-LINKAGE
-                     
-           MOVE BOOKVEN-CPF              TO BOOKLINK-NUMERO-I      
-           MOVE 'CPF'                    TO BOOKLINK-TIPO-CALCULO
+
+           MOVE WS-DOC-NUMERO            TO BOOKLINK-NUMERO-I
+           MOVE WS-DOC-TIPO               TO BOOKLINK-TIPO-CALCULO
            MOVE 'V'                      TO BOOKLINK-ACAO
            CALL 'VALIDARCPF'             USING WS-LINKAGE
            .
-       
+
+      *----------------------------------------------------------------*
+       3230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
-       2320-99-FIM.                    EXIT.                            
-      *----------------------------------------------------------------*   
-    
+      *ROTINA PARA VALIDAR FAIXA DE LATITUDE/LONGITUDE (WS-GEO-TIPO)    *
+      *----------------------------------------------------------------*
+       3231-VALIDAR-GEO                SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'S'                    TO WS-GEO-VALIDO
+           EVALUATE WS-GEO-TIPO
+              WHEN 'LAT'
+                 IF WS-GEO-VALOR       LESS -90 OR GREATER 90
+                    MOVE 'N'           TO WS-GEO-VALIDO
+                 END-IF
+              WHEN 'LON'
+                 IF WS-GEO-VALOR       LESS -180 OR GREATER 180
+                    MOVE 'N'           TO WS-GEO-VALIDO
+                 END-IF
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3231-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *ROTINA PARA FINALIZAR PROGRAMA                                  *
       *----------------------------------------------------------------*
@@ -1929,7 +3720,35 @@
              CLOSE ARQ-IMPORT
              PERFORM 2214-TESTAR-FS-ARQ-IMPORT
            END-IF
-           
+
+           IF WS-ARQ-RELAT-ABERTO      EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-RELAT
+             PERFORM 2215-TESTAR-FS-ARQ-RELAT
+             MOVE 'N'                  TO WS-ARQ-RELAT-ABERTO
+           END-IF
+
+           IF WS-ARQ-REJ-ABERTO        EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-REJEITADOS
+             PERFORM 2236-TESTAR-FS-ARQ-REJEITADOS
+             MOVE 'N'                  TO WS-ARQ-REJ-ABERTO
+           END-IF
+
+           IF WS-ARQ-AUD-ABERTO        EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-AUDITORIA
+             PERFORM 2240-TESTAR-FS-ARQ-AUDITORIA
+             MOVE 'N'                  TO WS-ARQ-AUD-ABERTO
+           END-IF
+
+           IF WS-ARQ-EXP-ABERTO        EQUAL 'S'
+             MOVE WS-FECHAMENTO        TO WS-OPERACAO
+             CLOSE ARQ-EXPORT
+             PERFORM 2252-TESTAR-FS-ARQ-EXPORT
+             MOVE 'N'                  TO WS-ARQ-EXP-ABERTO
+           END-IF
+
       *
            STOP RUN
            .
