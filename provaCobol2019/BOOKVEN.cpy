@@ -0,0 +1,12 @@
+      ******************************************************************
+      * NOME BOOK : BOOKVEN                                            *
+      * DESCRICAO : LAYOUT DO REGISTRO DO ARQUIVO ARQ-VENDEDOR         *
+      * DATA      : 03/2019                                            *
+      * AUTOR     : RODRIGO MICHEL                                     *
+      ******************************************************************
+       01 BOOKVEN.
+          05 BOOKVEN-COD-VEND         PIC 9(003).
+          05 BOOKVEN-CPF              PIC 9(011).
+          05 BOOKVEN-NOME             PIC X(040).
+          05 BOOKVEN-LATITUDE-VEND    PIC S9(003)V9(008).
+          05 BOOKVEN-LONGITUDE-VEND   PIC S9(003)V9(008).
